@@ -1,14 +1,40 @@
         AJOUT_CONCERT.
-        
-        
-        
+        PERFORM SELECTION_ID_CONCERT
+        MOVE 0 TO WidConcertCible
+        PERFORM SELECTION_SCENE_CONCERT
+
+        IF WidScene <> 0 THEN
+                DISPLAY " "
+                MOVE WidScene TO WparamIdScene
+                MOVE "vendredi" TO WparamJour
+                PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
+                DISPLAY " "
+                MOVE "samedi" TO WparamJour
+                PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
+                DISPLAY " "
+                MOVE "dimanche" TO WparamJour
+                PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
+                DISPLAY " "
+
+                PERFORM SELECTION_JOUR_CONCERT
+                PERFORM SELECTION_GROUPE_CONCERT
+
+                IF WidGroupe <> 0 THEN
+                        PERFORM SELECTION_CRENEAU_CONCERT
+                        PERFORM VERIFIE_SURCAPACITE_CONCERT
+                        PERFORM ENREGISTRE_CONCERT
+                END-IF
+        END-IF.
+
+      *>----choix d'un id de concert libre----
+        SELECTION_ID_CONCERT.
         OPEN INPUT fconcerts
         PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
                 DISPLAY "Id Concert: " WITH NO ADVANCING
                 ACCEPT WidConcert
-                
+
                 MOVE 0 TO Wtrouve
-                
+
                 MOVE WidConcert TO fc_id
                 READ fconcerts
                   NOT INVALID KEY
@@ -16,16 +42,22 @@
                         DISPLAY "⚠️ Id déjà utilisé ! ⚠️"
                 END-READ
         END-PERFORM
-        CLOSE fconcerts
-        
+        CLOSE fconcerts.
+
+      *>----role 2 : choisit parmi les scenes dont il a la charge----
+      *>----(cf SELECTION_SCENE_RESPONSABLE, qui gere le cas de----
+      *>----plusieurs scenes par responsable) ; autres roles :----
+      *>----choisit une scene existante quelconque----
+        SELECTION_SCENE_CONCERT.
         IF WroleUtilisateurConnecte = 2 THEN
-        
+
+                PERFORM SELECTION_SCENE_RESPONSABLE
                 MOVE WidSceneUtilisateurConnecte TO WidScene
-        
+
         ELSE
-        
+
                 PERFORM AFFICHAGE_SCENES
-        
+
                 OPEN INPUT fscenes
                 PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
                         DISPLAY "Choix de la scène: " WITH NO ADVANCING
@@ -37,136 +69,389 @@
                                 MOVE 1 TO Wtrouve
                           INVALID KEY
                                 MOVE 0 TO Wtrouve
-                                DISPLAY "⚠️ Id de scène inexistant ! ⚠️"
+                                DISPLAY "⚠️ Id de scène"
+                                        WITH NO ADVANCING
+                                DISPLAY " inexistant ! ⚠️"
                         END-READ
                 END-PERFORM
-        
-        END-IF
-        
-        
-        
-        DISPLAY " "
-        
-        MOVE WidScene TO WparamIdScene
-        MOVE "vendredi" TO WparamJour
-        PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
-        DISPLAY " "
-        MOVE "samedi" TO WparamJour
-        PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
-        DISPLAY " "
-        MOVE "dimanche" TO WparamJour
-        PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
-        DISPLAY " "
-        
+                CLOSE fscenes
+
+        END-IF.
+
+        SELECTION_JOUR_CONCERT.
+        MOVE SPACES TO WjourConcert
         PERFORM WITH TEST AFTER UNTIL WjourConcert = "vendredi" OR
-        WjourConcert = "samedi" OR WjourConcert = "dimanche"
+                WjourConcert = "samedi" OR WjourConcert = "dimanche"
                 DISPLAY "Jour (vendredi, samedi," WITH NO ADVANCING
                 DISPLAY " dimanche): " WITH NO ADVANCING
                 ACCEPT WjourConcert
-                
-        END-PERFORM
-        CLOSE fscenes
+        END-PERFORM.
+
+      *>----liste les groupes du genre de la scene choisie, puis----
+      *>----fait saisir et valider l'id du groupe (genre, rang----
+      *>----minimum, statut de contrat, cf VERIFIE_GROUPE_CANDIDAT)----
+        SELECTION_GROUPE_CONCERT.
+        MOVE 0 TO WidGroupe
         OPEN INPUT fscenes
         MOVE WidScene TO fs_id
-        READ fscenes INTO fs_id
-                NOT INVALID KEY
-                        MOVE fs_genre TO WparamGenre
+        READ fscenes
+          NOT INVALID KEY
+                MOVE fs_genre TO WparamGenre
+                MOVE fs_rang_min TO WrangMinScene
         END-READ
-        
+        CLOSE fscenes
+
         PERFORM AFFICHAGE_GROUPE_GENRE
-        
+
         IF Wcompteur <> 0 THEN
+                OPEN INPUT fgroupes
+                MOVE 0 TO Wtrouve
                 PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
-                      DISPLAY "Id du groupe pour ce concert: " WITH NO ADVANCING
+                      DISPLAY "Id du groupe pour ce concert: "
+                              WITH NO ADVANCING
                       ACCEPT WidGroupe
                       MOVE WidGroupe TO fg_id
-                      OPEN INPUT fgroupes
-                      READ fgroupes INTO fg_id
+                      READ fgroupes
                         INVALID KEY
-                                DISPLAY "⚠️ Id de groupe inexistant ! ⚠️"
+                                DISPLAY "⚠️ Id de groupe"
+                                        WITH NO ADVANCING
+                                DISPLAY " inexistant ! ⚠️"
                         NOT INVALID KEY
-                                IF fg_genre = WparamGenre THEN
-                                     MOVE 1 TO Wtrouve
-                                ELSE
-                                     DISPLAY "⚠️ Groupe avec mauvais genre ! ⚠️"
-                                END-IF
+                                PERFORM VERIFIE_GROUPE_CANDIDAT
                       END-READ
-                      CLOSE fgroupes
                 END-PERFORM
-                
-                OPEN I-O fconcerts
-                
-                PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
-                        
-                        MOVE 0 TO WheureDebut
-                
-                        PERFORM WITH TEST AFTER UNTIL (WheureDebut = 10 OR
-                        WheureDebut = 12
-                        OR WheureDebut = 14
-                        OR WheureDebut = 16
-                        OR WheureDebut = 18
-                        OR WheureDebut = 20
-                        OR WheureDebut = 22)
-                                
-                          IF WheureDebut <> 0 THEN
-                            DISPLAY "⚠️ L'heure de debut doit" WITH NO ADVANCING
-                            DISPLAY " etre sur les créneaux ⚠️"
-                          END-IF
-                          DISPLAY "Heure de début: " WITH NO ADVANCING
-                          ACCEPT WheureDebut
-                        END-PERFORM
-                        
-                        
-                        
-                        MOVE WheureDebut TO fc_heure_debut
-                        MOVE 0 TO Wfin
-                        MOVE 0 TO Wtrouve
-                        START fconcerts KEY IS = fc_heure_debut
-                          NOT INVALID KEY
-                           PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
-                                        READ fconcerts NEXT
-                                        AT END MOVE 1 TO Wfin
-                                        NOT AT END
-                                                IF WidScene = fc_id_scene THEN
-                                                    IF WjourConcert = fc_jour THEN
-                                                            MOVE 1 TO Wtrouve
-                                                    END-IF
-                                                END-IF
-                                        END-READ
-                                END-PERFORM
-                        END-START
-                        
-                        IF Wtrouve = 1 THEN
-                        
-                                DISPLAY "⚠️ Créneau déjà pris ⚠️"
-                        
-                        END-IF
-                
+                CLOSE fgroupes
+        END-IF.
+
+      *>----positionne Wtrouve a 1 si le groupe courant (deja lu----
+      *>----dans tamp_fgroupes) peut jouer sur la scene choisie----
+        VERIFIE_GROUPE_CANDIDAT.
+        MOVE 1 TO Wtrouve
+        IF fg_genre <> WparamGenre THEN
+                MOVE 0 TO Wtrouve
+                DISPLAY "⚠️ Groupe avec mauvais" WITH NO ADVANCING
+                DISPLAY " genre ! ⚠️"
+        END-IF
+        IF Wtrouve = 1 AND fg_statut_contrat <> "SIGNE" THEN
+                MOVE 0 TO Wtrouve
+                DISPLAY "⚠️ Contrat du groupe non signé ⚠️"
+        END-IF
+        IF Wtrouve = 1 AND WrangMinScene <> SPACE
+           AND fg_rang > WrangMinScene THEN
+                MOVE 0 TO Wtrouve
+                DISPLAY "⚠️ Rang du groupe insuffisant"
+                        WITH NO ADVANCING
+                DISPLAY " pour cette scène ⚠️"
+        END-IF.
+
+      *>----saisit la duree et l'heure de debut, en rejetant tout----
+      *>----creneau en conflit (cf VERIFIE_CONFLIT_CRENEAU)----
+        SELECTION_CRENEAU_CONCERT.
+        DISPLAY "Durée du concert en heures (2 par défaut): "
+                WITH NO ADVANCING
+        ACCEPT WdureeConcert
+        IF WdureeConcert = 0 THEN
+                MOVE 2 TO WdureeConcert
+        END-IF
+
+        MOVE 1 TO WconflitCreneau
+        PERFORM WITH TEST AFTER UNTIL WconflitCreneau = 0
+
+                MOVE 0 TO WheureDebut
+
+                PERFORM WITH TEST AFTER UNTIL (WheureDebut = 10 OR
+                WheureDebut = 12
+                OR WheureDebut = 14
+                OR WheureDebut = 16
+                OR WheureDebut = 18
+                OR WheureDebut = 20
+                OR WheureDebut = 22)
+
+                  IF WheureDebut <> 0 THEN
+                    DISPLAY "⚠️ L'heure de debut doit"
+                            WITH NO ADVANCING
+                    DISPLAY " etre sur les créneaux ⚠️"
+                  END-IF
+                  DISPLAY "Heure de début: " WITH NO ADVANCING
+                  ACCEPT WheureDebut
                 END-PERFORM
-                MOVE WidScene TO fc_id_scene
-                MOVE WjourConcert TO fc_jour
-                MOVE WheureDebut TO fc_heure_debut
-                MOVE WidGroupe TO fc_id_groupe
-                MOVE WidConcert TO fc_id
-                
-                WRITE tamp_fconcerts
-                END-WRITE
-                
-                IF cr_fconcerts = 0 THEN
-                        DISPLAY "✅️ Concert ajouté ✅️"
-                END-IF
-                        
+
+                OPEN INPUT fconcerts
+                PERFORM VERIFIE_CONFLIT_CRENEAU
                 CLOSE fconcerts
+
+                IF WconflitCreneau = 1 THEN
+                        DISPLAY "⚠️ Créneau en conflit"
+                                WITH NO ADVANCING
+                        DISPLAY " (scène, groupe ou incident) ⚠️"
+                END-IF
+
+        END-PERFORM.
+
+      *>----verifie, pour WidScene/WjourConcert/WheureDebut/----
+      *>----WdureeConcert/WidGroupe deja renseignes et fconcerts----
+      *>----deja ouvert par l'appelant, qu'il n'y a ni chevauchement----
+      *>----sur la scene, ni double reservation du groupe, ni----
+      *>----incident ouvert ; WidConcertCible (0 si non applicable)----
+      *>----exclut le concert en cours de modification si besoin----
+        VERIFIE_CONFLIT_CRENEAU.
+        MOVE 0 TO WconflitCreneau
+        COMPUTE WnouvelleFin = WheureDebut + WdureeConcert
+
+        MOVE WidScene TO fc_id_scene
+        MOVE 0 TO Wfin2
+        START fconcerts KEY IS = fc_id_scene
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                READ fconcerts NEXT
+                AT END MOVE 1 TO Wfin2
+                NOT AT END
+                        IF fc_id_scene = WidScene THEN
+                                IF fc_jour = WjourConcert AND
+                                   fc_id <> WidConcertCible THEN
+                                   COMPUTE WexistanteFin =
+                                        fc_heure_debut + fc_duree
+                                   IF WheureDebut < WexistanteFin AND
+                                      fc_heure_debut < WnouvelleFin THEN
+                                        MOVE 1 TO WconflitCreneau
+                                   END-IF
+                                END-IF
+                        ELSE
+                                MOVE 1 TO Wfin2
+                        END-IF
+                END-READ
+           END-PERFORM
+        END-START
+
+        MOVE WidGroupe TO fc_id_groupe
+        MOVE 0 TO Wfin2
+        START fconcerts KEY IS = fc_id_groupe
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                READ fconcerts NEXT
+                AT END MOVE 1 TO Wfin2
+                NOT AT END
+                        IF fc_id_groupe = WidGroupe THEN
+                                IF fc_jour = WjourConcert AND
+                                   fc_id <> WidConcertCible THEN
+                                   COMPUTE WexistanteFin =
+                                        fc_heure_debut + fc_duree
+                                   IF WheureDebut < WexistanteFin AND
+                                      fc_heure_debut < WnouvelleFin THEN
+                                        MOVE 1 TO WconflitCreneau
+                                   END-IF
+                                END-IF
+                        ELSE
+                                MOVE 1 TO Wfin2
+                        END-IF
+                END-READ
+           END-PERFORM
+        END-START
+
+        PERFORM VERIFIE_INCIDENT_SCENE_JOUR
+        IF Wtrouve = 1 THEN
+                MOVE 1 TO WconflitCreneau
+        END-IF.
+
+      *>----avertit (et journalise) si une tete d'affiche (rang A)----
+      *>----est programmee sur une scene sous un seuil de capacite----
+        VERIFIE_SURCAPACITE_CONCERT.
+        OPEN INPUT fgroupes
+        MOVE WidGroupe TO fg_id
+        READ fgroupes
+          NOT INVALID KEY
+                IF fg_rang = "A" THEN
+                        OPEN INPUT fscenes
+                        MOVE WidScene TO fs_id
+                        READ fscenes
+                          NOT INVALID KEY
+                                IF fs_nb_place < WseuilSurcapacite THEN
+                                   DISPLAY "⚠️ Tete d'affiche sur"
+                                        WITH NO ADVANCING
+                                   DISPLAY " scène sous-dimensionnée,"
+                                        WITH NO ADVANCING
+                                   DISPLAY " alerte sécurité ⚠️"
+                                   MOVE "CONCERT" TO er_fichier
+                                   MOVE "SURCAPACITE" TO er_operation
+                                   MOVE 99 TO er_code
+                                   PERFORM LOG_ERREUR
+                                END-IF
+                        END-READ
+                        CLOSE fscenes
+                END-IF
+        END-READ
+        CLOSE fgroupes.
+
+        ENREGISTRE_CONCERT.
+        OPEN I-O fconcerts
+        MOVE WidScene TO fc_id_scene
+        MOVE WjourConcert TO fc_jour
+        MOVE WheureDebut TO fc_heure_debut
+        MOVE WidGroupe TO fc_id_groupe
+        MOVE WidConcert TO fc_id
+        MOVE WdureeConcert TO fc_duree
+        MOVE WeditionCourante TO fc_edition
+
+        WRITE tamp_fconcerts
+        END-WRITE
+
+        IF cr_fconcerts = 0 THEN
+                DISPLAY "✅️ Concert ajouté ✅️"
+                MOVE WidUtilisateurConnecte TO ad_fu_id
+                MOVE "CONCERT" TO ad_type
+                MOVE "CREATION" TO ad_operation
+                MOVE WidConcert TO ad_cible
+                PERFORM ENREGISTRE_AUDIT
+        ELSE
+                MOVE "fconcerts" TO er_fichier
+                MOVE "WRITE" TO er_operation
+                MOVE cr_fconcerts TO er_code
+                PERFORM VERIFIE_CR_FICHIER
         END-IF
-        CLOSE fscenes.
-        
+
+        CLOSE fconcerts.
+
+      *>----retire un concert (le groupe se retire, la scene est----
+      *>----de nouveau disponible pour ce creneau)----
+        ANNULER_CONCERT.
+        OPEN I-O fconcerts
+        DISPLAY "Id du concert à annuler: " WITH NO ADVANCING
+        ACCEPT fc_id
+        READ fconcerts
+          INVALID KEY DISPLAY "⚠️ Concert inexistant ⚠️"
+          NOT INVALID KEY
+                MOVE fc_id TO WidConcert
+                DELETE fconcerts
+                END-DELETE
+                IF cr_fconcerts = 0 THEN
+                        DISPLAY "✅️ Concert annulé, créneau"
+                                " libéré ✅️"
+                        MOVE WidUtilisateurConnecte TO ad_fu_id
+                        MOVE "CONCERT" TO ad_type
+                        MOVE "ANNULATION" TO ad_operation
+                        MOVE WidConcert TO ad_cible
+                        PERFORM ENREGISTRE_AUDIT
+                ELSE
+                        MOVE "fconcerts" TO er_fichier
+                        MOVE "DELETE" TO er_operation
+                        MOVE cr_fconcerts TO er_code
+                        PERFORM VERIFIE_CR_FICHIER
+                END-IF
+        END-READ
+        CLOSE fconcerts.
+
+      *>----permet de deplacer un concert existant sur un autre----
+      *>----jour/heure/scene, en repassant par le meme controle de----
+      *>----conflit que la creation----
+        MODIF_CONCERT.
+        OPEN I-O fconcerts
+        DISPLAY "Id du concert à modifier: " WITH NO ADVANCING
+        ACCEPT fc_id
+        READ fconcerts
+          INVALID KEY DISPLAY "⚠️ Concert inexistant ⚠️"
+          NOT INVALID KEY
+                MOVE fc_id TO WidConcertCible
+                MOVE fc_id_scene TO WidScene
+                MOVE fc_jour TO WjourConcert
+                MOVE fc_heure_debut TO WheureDebut
+                MOVE fc_id_groupe TO WidGroupe
+                MOVE fc_duree TO WdureeConcert
+                MOVE fc_edition TO WeditionConcertCible
+
+                DISPLAY "1-Jour  2-Heure de début  3-Scène"
+                DISPLAY "Champ à modifier: " WITH NO ADVANCING
+                ACCEPT WchampAModifier
+
+                EVALUATE WchampAModifier
+                   WHEN 1
+                        PERFORM SELECTION_JOUR_CONCERT
+                   WHEN 2
+                        DISPLAY "Nouvelle heure de début: "
+                                WITH NO ADVANCING
+                        ACCEPT WheureDebut
+                   WHEN 3
+                        PERFORM AFFICHAGE_SCENES
+                        DISPLAY "Nouvelle scène: " WITH NO ADVANCING
+                        ACCEPT WidScene
+                END-EVALUATE
+
+      *>----la scene et/ou le contrat du groupe ont pu changer----
+      *>----depuis la creation : on repasse par le meme controle----
+      *>----que la saisie manuelle avant d'accepter le nouveau----
+      *>----creneau (cf VERIFIE_GROUPE_CANDIDAT)----
+                MOVE WidScene TO fs_id
+                OPEN INPUT fscenes
+                READ fscenes
+                  NOT INVALID KEY
+                        MOVE fs_genre TO WparamGenre
+                        MOVE fs_rang_min TO WrangMinScene
+                END-READ
+                CLOSE fscenes
+
+                MOVE WidGroupe TO fg_id
+                OPEN INPUT fgroupes
+                READ fgroupes
+                  NOT INVALID KEY
+                        PERFORM VERIFIE_GROUPE_CANDIDAT
+                END-READ
+                CLOSE fgroupes
+
+                IF Wtrouve = 0 THEN
+                        DISPLAY "⚠️ Groupe non recevable sur ce"
+                                WITH NO ADVANCING
+                        DISPLAY " créneau, modification"
+                                WITH NO ADVANCING
+                        DISPLAY " annulée ⚠️"
+                ELSE
+                        PERFORM VERIFIE_CONFLIT_CRENEAU
+
+                        IF WconflitCreneau = 1 THEN
+                                DISPLAY "⚠️ Nouveau créneau en"
+                                        WITH NO ADVANCING
+                                DISPLAY " conflit, modification"
+                                        WITH NO ADVANCING
+                                DISPLAY " annulée ⚠️"
+                        ELSE
+                                MOVE WidConcertCible TO fc_id
+                                MOVE WidScene TO fc_id_scene
+                                MOVE WjourConcert TO fc_jour
+                                MOVE WheureDebut TO fc_heure_debut
+                                MOVE WidGroupe TO fc_id_groupe
+                                MOVE WdureeConcert TO fc_duree
+                                MOVE WeditionConcertCible TO fc_edition
+                                REWRITE tamp_fconcerts
+                                END-REWRITE
+                                IF cr_fconcerts = 0 THEN
+                                        DISPLAY "✅️ Concert mis à"
+                                                WITH NO ADVANCING
+                                        DISPLAY " jour ✅️"
+                                        MOVE WidUtilisateurConnecte
+                                                TO ad_fu_id
+                                        MOVE "CONCERT" TO ad_type
+                                        MOVE "MODIFICATION"
+                                                TO ad_operation
+                                        MOVE WidConcertCible TO ad_cible
+                                        PERFORM ENREGISTRE_AUDIT
+                                ELSE
+                                        MOVE "fconcerts" TO er_fichier
+                                        MOVE "REWRITE" TO er_operation
+                                        MOVE cr_fconcerts TO er_code
+                                        PERFORM VERIFIE_CR_FICHIER
+                                END-IF
+                        END-IF
+                END-IF
+        END-READ
+        CLOSE fconcerts.
+
         AFFICHAGE_SCENES.
         MOVE 0 TO Wcompteur
         OPEN INPUT fscenes
         DISPLAY " "
         DISPLAY "Id|Nom                           |Genre"
-        DISPLAY "--+------------------------------+------------------------------"
-        
+        DISPLAY "--+------------------------------+----------------"
+                WITH NO ADVANCING
+        DISPLAY "--------------"
+
         MOVE 0 TO Wfin
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
                 READ fscenes
@@ -177,9 +462,9 @@
         END-PERFORM
         DISPLAY " "
         CLOSE fscenes.
-        
+
         AFFICHAGE_CRENEAUX_SCENE_JOUR.
-        
+
         OPEN INPUT fscenes
         MOVE WparamIdScene TO fs_id
         READ fscenes
@@ -189,11 +474,11 @@
           DISPLAY "|" WparamJour "|"
           DISPLAY "+------------------------------+"
         END-READ
-        
+
         CLOSE fscenes
-        
+
         OPEN INPUT fconcerts
-        
+
         PERFORM VARYING Wi FROM 10 BY 2 UNTIL Wi > 22
         MOVE Wi TO fc_heure_debut
         MOVE 0 TO Wfin
@@ -221,25 +506,35 @@
                                 NOT INVALID KEY
                                         DISPLAY " |❌️ " fg_nom
                         END-READ
-                        
+
                         CLOSE fgroupes
-                ELSE 
+                ELSE
+                        MOVE WparamIdScene TO WidScene
+                        MOVE WparamJour TO WjourConcert
+                        MOVE Wi TO WheureDebut
+                        COMPUTE WnouvelleFin = Wi + 2
+                        PERFORM VERIFIE_INCIDENT_SCENE_JOUR
+                        MOVE Wtrouve TO WincidentCreneau
                         DISPLAY Wi "h"
-                        DISPLAY " |✅️ Libre"
+                        IF WincidentCreneau = 1 THEN
+                                DISPLAY " |⚠️ Ferme (incident)"
+                        ELSE
+                                DISPLAY " |✅️ Libre"
+                        END-IF
                 END-IF
-                
-        END-PERFORM       
-        
+
+        END-PERFORM
+
         CLOSE fconcerts.
-        
-        
+
+
       *>parametre WparamGenre
         AFFICHAGE_GROUPE_GENRE.
-        
+
         DISPLAY "Groupe pour le genre " WparamGenre
-        
+
         MOVE 0 TO Wcompteur
-        
+
         OPEN INPUT fgroupes
         MOVE WparamGenre to fg_genre
         MOVE 0 TO Wfin
@@ -255,17 +550,165 @@
                             ELSE
                                 MOVE 1 TO Wfin
                             END-IF
-                            
+
                         END-READ
                 END-PERFORM
         END-START
-        
+
         IF Wcompteur = 0 THEN
                 DISPLAY "❌️ Pas de résultats ❌️"
         END-IF
-        
+
         CLOSE fgroupes.
-        
+
+      *>----programme complet du week-end, trie par jour puis heure,----
+      *>----toutes scenes confondues----
         AFFICHAGE_CONCERTS.
-        DISPLAY "test".
-        
+        OPEN INPUT fconcerts
+        OPEN INPUT fgroupes
+        OPEN INPUT fscenes
+        DISPLAY " "
+        DISPLAY "Programme complet du festival"
+        MOVE "vendredi" TO WjourConcert
+        PERFORM AFFICHAGE_PROGRAMME_JOUR
+        MOVE "samedi" TO WjourConcert
+        PERFORM AFFICHAGE_PROGRAMME_JOUR
+        MOVE "dimanche" TO WjourConcert
+        PERFORM AFFICHAGE_PROGRAMME_JOUR
+        CLOSE fscenes
+        CLOSE fgroupes
+        CLOSE fconcerts.
+
+        AFFICHAGE_PROGRAMME_JOUR.
+        DISPLAY " "
+        DISPLAY "--- " WjourConcert " ---"
+        PERFORM VARYING Wi FROM 10 BY 2 UNTIL Wi > 22
+                MOVE Wi TO fc_heure_debut
+                MOVE 0 TO Wfin2
+                START fconcerts KEY IS = fc_heure_debut
+                  NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                        READ fconcerts NEXT
+                        AT END MOVE 1 TO Wfin2
+                        NOT AT END
+                                IF fc_heure_debut = Wi THEN
+                                        IF fc_jour = WjourConcert THEN
+                                           PERFORM
+                                              AFFICHE_LIGNE_PROGRAMME
+                                        END-IF
+                                ELSE
+                                        MOVE 1 TO Wfin2
+                                END-IF
+                   END-PERFORM
+                END-START
+        END-PERFORM.
+
+        AFFICHE_LIGNE_PROGRAMME.
+        MOVE "?" TO WparamNomGroupe
+        MOVE fc_id_groupe TO fg_id
+        READ fgroupes
+          NOT INVALID KEY MOVE fg_nom TO WparamNomGroupe
+        END-READ
+        MOVE "?" TO WnouvelleValeurTxt
+        MOVE fc_id_scene TO fs_id
+        READ fscenes
+          NOT INVALID KEY MOVE fs_nom TO WnouvelleValeurTxt
+        END-READ
+        DISPLAY Wi "h|" WnouvelleValeurTxt "|" WparamNomGroupe.
+
+      *>----que voulez-vous utiliser pour chercher le concert ?----
+        RECHERCHE_CONCERT.
+        DISPLAY "1-Recherche par nom de groupe"
+        DISPLAY "2-Recherche par genre"
+        ACCEPT WtypeSearch
+        IF WtypeSearch = 1
+          THEN PERFORM RECHERCHE_CONCERT_PAR_GROUPE
+          ELSE IF WtypeSearch = 2
+            THEN PERFORM RECHERCHE_CONCERT_PAR_GENRE
+          END-IF
+        END-IF
+        MOVE 0 TO WtypeSearch.
+
+      *>----recherche un concert par nom de groupe, en demarrant----
+      *>----fconcerts sur fc_id_groupe (fg_nom, alt key existante)----
+        RECHERCHE_CONCERT_PAR_GROUPE.
+        OPEN INPUT fgroupes
+        DISPLAY "Nom du groupe recherché: " WITH NO ADVANCING
+        ACCEPT WparamNomGroupe
+        MOVE WparamNomGroupe TO fg_nom
+        READ fgroupes, key is fg_nom
+          INVALID KEY DISPLAY "❌️ Groupe inexistant ❌️"
+          NOT INVALID KEY
+                OPEN INPUT fconcerts
+                MOVE fg_id TO fc_id_groupe
+                MOVE 0 TO Wfin
+                MOVE 0 TO Wcompteur
+                START fconcerts KEY IS = fc_id_groupe
+                  INVALID KEY DISPLAY "❌️ Pas de concert ❌️"
+                  NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                        READ fconcerts NEXT
+                        AT END MOVE 1 TO Wfin
+                        NOT AT END
+                                IF fc_id_groupe = fg_id THEN
+                                        DISPLAY fc_id "|" fc_jour
+                                                "|" fc_heure_debut
+                                                "h|scène " fc_id_scene
+                                        ADD 1 TO Wcompteur
+                                ELSE
+                                        MOVE 1 TO Wfin
+                                END-IF
+                   END-PERFORM
+                END-START
+                CLOSE fconcerts
+        END-READ
+        CLOSE fgroupes.
+
+      *>----recherche les concerts des groupes d'un genre donne, en----
+      *>----demarrant fgroupes sur fg_genre puis fconcerts sur chaque----
+      *>----groupe trouve (meme esprit que AFFICHAGE_GROUPE_GENRE)----
+        RECHERCHE_CONCERT_PAR_GENRE.
+        DISPLAY "Genre recherché: " WITH NO ADVANCING
+        ACCEPT WparamGenre
+        OPEN INPUT fgroupes
+        MOVE WparamGenre TO fg_genre
+        MOVE 0 TO Wfin
+        MOVE 0 TO Wcompteur
+        START fgroupes KEY IS = fg_genre
+          INVALID KEY DISPLAY "❌️ Pas de groupe de ce genre ❌️"
+          NOT INVALID KEY
+           OPEN INPUT fconcerts
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fgroupes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                  IF fg_genre = WparamGenre THEN
+                     MOVE fg_id TO fc_id_groupe
+                     MOVE 0 TO Wfin2
+                     START fconcerts KEY IS = fc_id_groupe
+                       NOT INVALID KEY
+                        PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                                READ fconcerts NEXT
+                                AT END MOVE 1 TO Wfin2
+                                NOT AT END
+                                  IF fc_id_groupe = fg_id THEN
+                                     DISPLAY fc_id "|" fc_jour
+                                        "|" fc_heure_debut
+                                        "h|scène " fc_id_scene
+                                        "|" fg_nom
+                                     ADD 1 TO Wcompteur
+                                  ELSE
+                                     MOVE 1 TO Wfin2
+                                  END-IF
+                        END-PERFORM
+                     END-START
+                  ELSE
+                     MOVE 1 TO Wfin
+                  END-IF
+           END-PERFORM
+           CLOSE fconcerts
+        END-START
+        IF Wcompteur = 0 THEN
+                DISPLAY "❌️ Pas de résultats ❌️"
+        END-IF
+        CLOSE fgroupes.
