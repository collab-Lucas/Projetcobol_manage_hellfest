@@ -0,0 +1,193 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. sauvegarde.
+
+      *>----programme autonome de sauvegarde, a lancer avant toute----
+      *>----session de saisie : recopie scenes/groupes/concerts/----
+      *>----utilisateurs dans des fichiers sequentiels dates, pour----
+      *>----pouvoir revenir en arriere apres un AJOUT/MODIF malheureux----
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+                select fscenes assign to "scenes.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fs_id
+                file status is cr_fscenes.
+
+                select fgroupes assign to "groupes.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fg_id
+                file status is cr_fgroupes.
+
+                select fconcerts assign to "concerts.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fc_id
+                file status is cr_fconcerts.
+
+                select futilisateurs assign to "utilisateurs.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fu_id
+                file status is cr_futilisateurs.
+
+                select fsauvscenes assign to WnomSauvScenes
+                organization line sequential
+                file status is cr_fsauvscenes.
+
+                select fsauvgroupes assign to WnomSauvGroupes
+                organization line sequential
+                file status is cr_fsauvgroupes.
+
+                select fsauvconcerts assign to WnomSauvConcerts
+                organization line sequential
+                file status is cr_fsauvconcerts.
+
+                select fsauvutilisateurs assign to WnomSauvUtilisateurs
+                organization line sequential
+                file status is cr_fsauvutilisateurs.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD fscenes.
+        01 tamp_fscenes.
+                02 fs_id PIC 9(2).
+                02 FILLER PIC X(76).
+
+        FD fgroupes.
+        01 tamp_fgroupes.
+                02 fg_id PIC 9(5).
+                02 FILLER PIC X(111).
+
+        FD fconcerts.
+        01 tamp_fconcerts.
+                02 fc_id PIC 9(5).
+                02 FILLER PIC X(45).
+
+        FD futilisateurs.
+        01 tamp_futilisateurs.
+                02 fu_id PIC 9(5).
+                02 FILLER PIC X(115).
+
+        FD fsauvscenes.
+        01 tamp_fsauvscenes PIC X(78).
+
+        FD fsauvgroupes.
+        01 tamp_fsauvgroupes PIC X(116).
+
+        FD fsauvconcerts.
+        01 tamp_fsauvconcerts PIC X(50).
+
+        FD fsauvutilisateurs.
+        01 tamp_fsauvutilisateurs PIC X(120).
+
+        WORKING-STORAGE SECTION.
+        77 cr_fscenes PIC 9(2).
+        77 cr_fgroupes PIC 9(2).
+        77 cr_fconcerts PIC 9(2).
+        77 cr_futilisateurs PIC 9(2).
+        77 cr_fsauvscenes PIC 9(2).
+        77 cr_fsauvgroupes PIC 9(2).
+        77 cr_fsauvconcerts PIC 9(2).
+        77 cr_fsauvutilisateurs PIC 9(2).
+
+        77 WdateJour PIC 9(8).
+        77 WheureJour PIC 9(8).
+        77 Wfin PIC 9(1).
+
+        01 WnomSauvScenes PIC X(30).
+        01 WnomSauvGroupes PIC X(30).
+        01 WnomSauvConcerts PIC X(30).
+        01 WnomSauvUtilisateurs PIC X(30).
+
+        01 WtimbreSauv.
+                02 WtimbreDate PIC 9(8).
+                02 FILLER PIC X(1) VALUE "_".
+                02 WtimbreHeure PIC 9(8).
+
+        PROCEDURE DIVISION.
+
+        PERFORM PREPARE_NOMS_SAUVEGARDE
+        PERFORM SAUVEGARDE_SCENES
+        PERFORM SAUVEGARDE_GROUPES
+        PERFORM SAUVEGARDE_CONCERTS
+        PERFORM SAUVEGARDE_UTILISATEURS
+
+        DISPLAY "✅️ Sauvegarde terminee : " WtimbreSauv " ✅️"
+
+        STOP RUN.
+
+      *>----construit un horodatage AAAAMMJJ_HHMMSSCC pour que chaque----
+      *>----lancement produise des fichiers de sauvegarde distincts----
+        PREPARE_NOMS_SAUVEGARDE.
+        ACCEPT WdateJour FROM DATE YYYYMMDD
+        ACCEPT WheureJour FROM TIME
+        MOVE WdateJour TO WtimbreDate
+        MOVE WheureJour TO WtimbreHeure
+
+        STRING "scenes_" WtimbreSauv ".dat" DELIMITED BY SIZE
+                INTO WnomSauvScenes
+        STRING "groupes_" WtimbreSauv ".dat" DELIMITED BY SIZE
+                INTO WnomSauvGroupes
+        STRING "concerts_" WtimbreSauv ".dat" DELIMITED BY SIZE
+                INTO WnomSauvConcerts
+        STRING "utilisateurs_" WtimbreSauv ".dat" DELIMITED BY SIZE
+                INTO WnomSauvUtilisateurs.
+
+        SAUVEGARDE_SCENES.
+        OPEN INPUT fscenes
+        OPEN OUTPUT fsauvscenes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fscenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_fsauvscenes FROM tamp_fscenes
+                        END-WRITE
+        END-PERFORM
+        CLOSE fscenes
+        CLOSE fsauvscenes.
+
+        SAUVEGARDE_GROUPES.
+        OPEN INPUT fgroupes
+        OPEN OUTPUT fsauvgroupes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fgroupes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_fsauvgroupes FROM tamp_fgroupes
+                        END-WRITE
+        END-PERFORM
+        CLOSE fgroupes
+        CLOSE fsauvgroupes.
+
+        SAUVEGARDE_CONCERTS.
+        OPEN INPUT fconcerts
+        OPEN OUTPUT fsauvconcerts
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fconcerts NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_fsauvconcerts FROM tamp_fconcerts
+                        END-WRITE
+        END-PERFORM
+        CLOSE fconcerts
+        CLOSE fsauvconcerts.
+
+        SAUVEGARDE_UTILISATEURS.
+        OPEN INPUT futilisateurs
+        OPEN OUTPUT fsauvutilisateurs
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ futilisateurs NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_fsauvutilisateurs
+                                FROM tamp_futilisateurs
+                        END-WRITE
+        END-PERFORM
+        CLOSE futilisateurs
+        CLOSE fsauvutilisateurs.
