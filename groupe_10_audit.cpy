@@ -0,0 +1,16 @@
+        ENREGISTRE_AUDIT.
+        ACCEPT WdateJour FROM DATE YYYYMMDD
+        ACCEPT WheureJour FROM TIME
+
+        MOVE WdateJour TO ad_date
+        MOVE WheureJour TO ad_heure
+
+        OPEN EXTEND faudit
+        IF cr_faudit = 35 THEN
+                OPEN OUTPUT faudit
+        END-IF
+
+        WRITE tamp_faudit
+        END-WRITE
+
+        CLOSE faudit.
