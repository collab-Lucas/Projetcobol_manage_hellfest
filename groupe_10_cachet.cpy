@@ -0,0 +1,66 @@
+        AJOUT_CACHET.
+        OPEN INPUT fgroupes
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id du groupe: " WITH NO ADVANCING
+                ACCEPT WidGroupe
+                MOVE WidGroupe TO fg_id
+                READ fgroupes
+                  INVALID KEY DISPLAY "⚠️ Groupe inexistant ⚠️"
+                  NOT INVALID KEY MOVE 0 TO Wtrouve
+                END-READ
+        END-PERFORM
+        CLOSE fgroupes
+
+        MOVE WidGroupe TO fe_id_groupe
+        DISPLAY "Cachet negocie: " WITH NO ADVANCING
+        ACCEPT fe_cachet
+        DISPLAY "Statut de paiement (EN ATTENTE/PAYE): "
+                WITH NO ADVANCING
+        ACCEPT fe_statut_paiement
+
+        OPEN I-O ffees
+        WRITE tamp_ffees
+        END-WRITE
+        IF cr_ffees = 0 THEN
+                DISPLAY "✅️ Cachet enregistre ✅️"
+        END-IF
+        CLOSE ffees.
+
+      *>----releve des cachets, croise avec le rang du groupe selon----
+      *>----un bareme fixe par rang (A/B/C), et total des impayes----
+        AFFICHAGE_CACHETS.
+        MOVE 0 TO WtotalCachets
+        OPEN INPUT ffees
+        OPEN INPUT fgroupes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ ffees NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                   MOVE fe_id_groupe TO fg_id
+                   READ fgroupes
+                     NOT INVALID KEY
+                        DISPLAY fg_nom "|rang " fg_rang "|cachet "
+                                fe_cachet "|" fe_statut_paiement
+                        ADD fe_cachet TO WtotalCachets
+                        EVALUATE fg_rang
+                           WHEN "A" MOVE WbaremeRangA
+                                TO WbaremeApplicable
+                           WHEN "B" MOVE WbaremeRangB
+                                TO WbaremeApplicable
+                           WHEN OTHER MOVE WbaremeRangC
+                                TO WbaremeApplicable
+                        END-EVALUATE
+                        IF fe_cachet < WbaremeApplicable THEN
+                                DISPLAY "  ⚠️ cachet sous le bareme"
+                                        " du rang"
+                                DISPLAY "     (bareme: "
+                                        WbaremeApplicable ") ⚠️"
+                        END-IF
+                   END-READ
+                END-READ
+        END-PERFORM
+        DISPLAY "Total des cachets engages: " WtotalCachets
+        CLOSE fgroupes
+        CLOSE ffees.
