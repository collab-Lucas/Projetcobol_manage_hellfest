@@ -0,0 +1,84 @@
+        AJOUT_BILLET.
+        OPEN INPUT fbillets
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Billet: " WITH NO ADVANCING
+                ACCEPT WidBillet
+                MOVE WidBillet TO bi_id
+                READ fbillets
+                  INVALID KEY MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                        DISPLAY "⚠️ Id deja utilise ⚠️"
+                END-READ
+        END-PERFORM
+        CLOSE fbillets
+
+        OPEN INPUT fconcerts
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Concert concerne: " WITH NO ADVANCING
+                ACCEPT WidConcertBillet
+                MOVE WidConcertBillet TO fc_id
+                READ fconcerts
+                  INVALID KEY DISPLAY "⚠️ Concert inexistant ⚠️"
+                  NOT INVALID KEY MOVE 0 TO Wtrouve
+                END-READ
+        END-PERFORM
+        CLOSE fconcerts
+
+        PERFORM CALCULE_OCCUPATION_BILLETS
+
+        IF WtotalBillets >= WplaceScene THEN
+                DISPLAY "⚠️ Capacite de la scene atteinte ⚠️"
+        END-IF
+
+        DISPLAY "Prix du billet: " WITH NO ADVANCING
+        ACCEPT bi_prix
+        MOVE WidConcertBillet TO bi_id_concert
+
+        OPEN I-O fbillets
+        WRITE tamp_fbillets
+        END-WRITE
+        IF cr_fbillets = 0 THEN
+                DISPLAY "✅️ Billet enregistre ✅️"
+        END-IF
+        CLOSE fbillets.
+
+      *>----compte les billets deja vendus pour WidConcertBillet et----
+      *>----lit la capacite de la scene associee dans WplaceScene----
+        CALCULE_OCCUPATION_BILLETS.
+        MOVE 0 TO WtotalBillets
+        MOVE 0 TO WplaceScene
+
+        OPEN INPUT fbillets
+        MOVE WidConcertBillet TO bi_id_concert
+        MOVE 0 TO Wfin
+        START fbillets KEY IS = bi_id_concert
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fbillets NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF bi_id_concert = WidConcertBillet THEN
+                                ADD 1 TO WtotalBillets
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+                END-READ
+           END-PERFORM
+        END-START
+        CLOSE fbillets
+
+        OPEN INPUT fconcerts
+        MOVE WidConcertBillet TO fc_id
+        READ fconcerts
+          NOT INVALID KEY
+           OPEN INPUT fscenes
+           MOVE fc_id_scene TO fs_id
+           READ fscenes
+             NOT INVALID KEY
+                MOVE fs_nb_place TO WplaceScene
+           END-READ
+           CLOSE fscenes
+        END-READ
+        CLOSE fconcerts.
