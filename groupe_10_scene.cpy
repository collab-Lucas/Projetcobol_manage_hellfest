@@ -1,38 +1,46 @@
         AJOUT_SCENE.
+        MOVE 1 TO Wtrouve
         OPEN I-O fscenes
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+          DISPLAY "Id Scène :"
+          ACCEPT WidScene
+          MOVE WidScene TO fs_id
+
+          READ fscenes
+            INVALID KEY
+                  DISPLAY " "
+                  MOVE 0 TO Wtrouve
+            NOT INVALID KEY
+                  MOVE 1 TO Wtrouve
+                  DISPLAY "⚠️ Id déjà utilisé ! ⚠️"
+          END-READ
+        END-PERFORM
+
+        DISPLAY "Nom"
+        ACCEPT fs_nom
+        DISPLAY "nb Place"
+        ACCEPT fs_nb_place
+        DISPLAY "Genre"
+        ACCEPT fs_genre
+        DISPLAY "Rang minimum pour jouer sur cette scene"
+        DISPLAY "(A, B, C ou espace si aucun minimum) :"
+        ACCEPT fs_rang_min
         MOVE WidUtilisateurConnecte TO fs_id_utilisateur
-        READ fscenes, key is fs_id_utilisateur
-                INVALID KEY     MOVE 1 TO Wajoutpossible
-                NOT INVALID KEY MOVE 0 TO Wajoutpossible
-        END-READ
-        
-        IF Wajoutpossible = 1
-           THEN
-                MOVE 1 TO Wtrouve
-                PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
-                  DISPLAY "Id Scène :"
-                  ACCEPT WidScene
-                  MOVE WidScene TO fs_id 
-                
-                  READ fscenes
-                    INVALID KEY
-                          DISPLAY " "
-                          MOVE 0 TO Wtrouve
-                    NOT INVALID KEY
-                          MOVE 1 TO Wtrouve
-                          DISPLAY "⚠️ Id déjà utilisé ! ⚠️"
-                  END-READ
-                END-PERFORM
-                
-                DISPLAY "Nom"
-                ACCEPT fs_nom
-                DISPLAY "nb Place"
-                ACCEPT fs_nb_place
-                DISPLAY "Genre"
-                ACCEPT fs_genre
-                
-                WRITE tamp_fscenes
-                END-WRITE
+        MOVE WeditionCourante TO fs_edition
+
+        WRITE tamp_fscenes
+        END-WRITE
+        IF cr_fscenes = 0 THEN
+                MOVE WidUtilisateurConnecte TO ad_fu_id
+                MOVE "SCENE" TO ad_type
+                MOVE "CREATION" TO ad_operation
+                MOVE fs_id TO ad_cible
+                PERFORM ENREGISTRE_AUDIT
+        ELSE
+                MOVE "fscenes" TO er_fichier
+                MOVE "WRITE" TO er_operation
+                MOVE cr_fscenes TO er_code
+                PERFORM VERIFIE_CR_FICHIER
         END-IF
         CLOSE fscenes.
 
@@ -49,11 +57,12 @@
                             DISPLAY "Nombre de places : "fs_nb_place
                             DISPLAY "Genre : "fs_genre
                             DISPLAY "ID Utilisateur : "fs_id_utilisateur
+                            DISPLAY "Rang minimum : "fs_rang_min
                 END-READ
         END-PERFORM
 
         CLOSE fscenes.
-        
+
         LISTES_SCENES_PAR_GENRE.
 
         DISPLAY "Veuillez saisir le genre des scenes a chercher"
@@ -83,7 +92,7 @@
         DISPLAY "que voulez vous utiliser pour chercher la scene"
         DISPLAY "1-Recherche par id"
         DISPLAY "2-Recherche par nom"
-        DISPLAY "3-Recherche avec l'id utilisateur du responsable de la scene"
+        DISPLAY "3-Recherche avec l'id utilisateur du responsable"
         DISPLAY "4-Recherche avec le genre de la scene"
         ACCEPT WtypeSearch
         OPEN INPUT fscenes
@@ -130,46 +139,257 @@
         END-READ
         CLOSE fscenes.
 
+      *>----une scene peut avoir plusieurs responsables ? non, mais----
+      *>----un responsable peut avoir plusieurs scenes : on liste----
+      *>----donc toutes les scenes de l'utilisateur saisi----
         RECHERCHE_PAR_ID_USER.
         OPEN INPUT fscenes
         DISPLAY "Veuillez saisir l'id de "WITH NO ADVANCING
         DISPLAY "l'utilisateur correspondant a la scene a chercher"
         ACCEPT fs_id_utilisateur
-        READ fscenes, key is fs_id_utilisateur
-          INVALID KEY     DISPLAY "inexistant"
-          NOT INVALID KEY DISPLAY "ID : "fs_id
-                          DISPLAY "Nom : "fs_nom
-                          DISPLAY "Nombre de places : "fs_nb_place
-                          DISPLAY "Genre : "fs_genre
-                          DISPLAY "ID Utilisateur : "fs_id_utilisateur
+        MOVE fs_id_utilisateur TO WidUtilisateur
+        MOVE 0 TO Wfin
+        MOVE 0 TO Wcompteur
+        START fscenes KEY IS = fs_id_utilisateur
+          INVALID KEY DISPLAY "inexistant"
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fscenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF fs_id_utilisateur = WidUtilisateur THEN
+                                DISPLAY "ID : "fs_id
+                                DISPLAY "Nom : "fs_nom
+                                DISPLAY "Nombre de places : "fs_nb_place
+                                DISPLAY "Genre : "fs_genre
+                                ADD 1 TO Wcompteur
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+           END-PERFORM
+        END-START
+        CLOSE fscenes.
+
+      *>----permet a un responsable avec plusieurs scenes (cf. alt----
+      *>----key fs_id_utilisateur WITH DUPLICATES) de choisir celle----
+      *>----sur laquelle il travaille ; remplit----
+      *>----WidSceneUtilisateurConnecte (0 si aucune scene)----
+        SELECTION_SCENE_RESPONSABLE.
+        MOVE 0 TO WidSceneUtilisateurConnecte
+        MOVE 0 TO Wcompteur
+        OPEN INPUT fscenes
+        MOVE WidUtilisateurConnecte TO fs_id_utilisateur
+        MOVE 0 TO Wfin
+        START fscenes KEY IS = fs_id_utilisateur
+          INVALID KEY MOVE 1 TO Wfin
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fscenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF fs_id_utilisateur =
+                           WidUtilisateurConnecte THEN
+                                DISPLAY fs_id "|" fs_nom
+                                ADD 1 TO Wcompteur
+                                MOVE fs_id TO WidScene
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+           END-PERFORM
+        END-START
+        CLOSE fscenes
+
+        IF Wcompteur = 0 THEN
+                DISPLAY "⚠️ Aucune scene geree ⚠️"
+        ELSE
+                IF Wcompteur = 1 THEN
+                        MOVE WidScene TO WidSceneUtilisateurConnecte
+                ELSE
+                        DISPLAY "Choix de la scene a gerer: "
+                                WITH NO ADVANCING
+                        ACCEPT WidSceneUtilisateurConnecte
+
+      *>----la scene choisie doit etre l'une de celles listees----
+      *>----ci-dessus, pas un id quelconque----
+                        MOVE WidSceneUtilisateurConnecte TO fs_id
+                        OPEN INPUT fscenes
+                        READ fscenes
+                          INVALID KEY
+                                MOVE 0 TO WidSceneUtilisateurConnecte
+                          NOT INVALID KEY
+                                IF fs_id_utilisateur <>
+                                   WidUtilisateurConnecte THEN
+                                        MOVE 0 TO
+                                           WidSceneUtilisateurConnecte
+                                END-IF
+                        END-READ
+                        CLOSE fscenes
+
+                        IF WidSceneUtilisateurConnecte = 0 THEN
+                                DISPLAY "⚠️ Scene non geree par"
+                                        WITH NO ADVANCING
+                                DISPLAY " vous ⚠️"
+                        END-IF
+                END-IF
+        END-IF.
+
+      *>----met a jour nom/capacite/genre/rang minimum d'une scene----
+      *>----existante----
+        MODIF_SCENE.
+        OPEN I-O fscenes
+        DISPLAY "Id de la scene a modifier: " WITH NO ADVANCING
+        ACCEPT fs_id
+        READ fscenes
+          INVALID KEY DISPLAY "⚠️ Scene inexistante ⚠️"
+          NOT INVALID KEY
+                IF WroleUtilisateurConnecte <> 3 AND
+                   fs_id_utilisateur <> WidUtilisateurConnecte THEN
+                        DISPLAY "⚠️ Cette scene n'est pas geree"
+                                WITH NO ADVANCING
+                        DISPLAY " par vous ⚠️"
+                ELSE
+                DISPLAY "Nouveau nom (" fs_nom "): " WITH NO ADVANCING
+                ACCEPT fs_nom
+                DISPLAY "Nouvelle capacite (" fs_nb_place "): "
+                        WITH NO ADVANCING
+                ACCEPT fs_nb_place
+                DISPLAY "Nouveau genre (" fs_genre "): "
+                        WITH NO ADVANCING
+                ACCEPT fs_genre
+                DISPLAY "Nouveau rang minimum (" fs_rang_min "): "
+                        WITH NO ADVANCING
+                ACCEPT fs_rang_min
+                REWRITE tamp_fscenes
+                END-REWRITE
+                IF cr_fscenes = 0 THEN
+                        DISPLAY "✅️ Scene mise a jour ✅️"
+                        MOVE WidUtilisateurConnecte TO ad_fu_id
+                        MOVE "SCENE" TO ad_type
+                        MOVE "MODIFICATION" TO ad_operation
+                        MOVE fs_id TO ad_cible
+                        PERFORM ENREGISTRE_AUDIT
+                ELSE
+                        MOVE "fscenes" TO er_fichier
+                        MOVE "REWRITE" TO er_operation
+                        MOVE cr_fscenes TO er_code
+                        PERFORM VERIFIE_CR_FICHIER
+                END-IF
+                END-IF
         END-READ
         CLOSE fscenes.
-        
+
+      *>----taux d'occupation reel de chaque scene, par jour,----
+      *>----sur les 7 creneaux de 2h (10h a 22h)----
         STAT_OCCUPATION_SCENES_JOUR.
-       OPEN INPUT fconcerts
-       DISPLAY "Veuillez saisir l'id de la scene"
-       DISPLAY " "
-       PERFORM AFFICHAGE_SCENES
-       ACCEPT fc_id_scene
-       DISPLAY "Veuillez saisir un jour (samedi,dimanche ou lundi)"
-       PERFORM WITH TEST AFTER UNTIL WjourConcert = "vendredi" OR
-       WjourConcert = "samedi" OR WjourConcert = "dimanche"
-                ACCEPT WjourConcert
-       END-PERFORM
-       MOVE 0 TO Wfin
-       MOVE 0 TO WsA 
-       PERFORM WITH TEST AFTER UNTIL Wfin = 1 
-              READ fconcerts
-              AT END MOVE 1 TO Wfin 
-              NOT AT END IF fc_jour = WjourConcert  THEN
-                         ADD 1 TO WsA
-              END-READ
-       END-PERFORM
-       DISPLAY "Scene  :" 
-       DISPLAY " "
-       DIVIDE WsA BY 7 GIVING WsA
-       MOVE 100 TO Wcent
-       MULTIPLY WsA BY Wcent GIVING WsA
-       DISPLAY "Taux d'occupation de la scene demandé :" WgA  "%" 
-       CLOSE fconcerts.
+        OPEN INPUT fscenes
+        OPEN INPUT fconcerts
+        DISPLAY " "
+        DISPLAY "Taux d'occupation par scene et par jour"
+        DISPLAY " "
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fscenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END PERFORM CALCULE_OCCUPATION_UNE_SCENE
+        END-PERFORM
+        CLOSE fconcerts
+        CLOSE fscenes.
+
+        CALCULE_OCCUPATION_UNE_SCENE.
+        DISPLAY fs_nom ":"
+        MOVE fs_id TO WidScene
+        MOVE "vendredi" TO WjourConcert
+        PERFORM CALCULE_OCCUPATION_SCENE_JOUR
+        MOVE "samedi" TO WjourConcert
+        PERFORM CALCULE_OCCUPATION_SCENE_JOUR
+        MOVE "dimanche" TO WjourConcert
+        PERFORM CALCULE_OCCUPATION_SCENE_JOUR.
+
+        CALCULE_OCCUPATION_SCENE_JOUR.
+        MOVE 0 TO WnbCreneauxRemplis
+        MOVE 0 TO WnbCreneauxTotal
+        PERFORM VARYING Wi FROM 10 BY 2 UNTIL Wi > 22
+                ADD 1 TO WnbCreneauxTotal
+                MOVE 0 TO Wtrouve
+                MOVE Wi TO fc_heure_debut
+                MOVE 0 TO Wfin2
+                START fconcerts KEY IS = fc_heure_debut
+                  NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                   OR Wtrouve = 1
+                        READ fconcerts NEXT
+                        AT END MOVE 1 TO Wfin2
+                        NOT AT END
+                                IF fc_heure_debut = Wi THEN
+                                        IF fc_id_scene = WidScene AND
+                                           fc_jour = WjourConcert THEN
+                                                MOVE 1 TO Wtrouve
+                                        END-IF
+                                ELSE
+                                        MOVE 1 TO Wfin2
+                                END-IF
+                        END-READ
+                   END-PERFORM
+                END-START
+                IF Wtrouve = 1 THEN
+                        ADD 1 TO WnbCreneauxRemplis
+                END-IF
+        END-PERFORM
+        COMPUTE WtauxOccupation =
+                (WnbCreneauxRemplis * 100) / WnbCreneauxTotal
+        DISPLAY "  " WjourConcert ": " WnbCreneauxRemplis "/"
+                WnbCreneauxTotal " (" WtauxOccupation "%)".
+
+      *>----parcourt toutes les scenes, tous les jours et tous les----
+      *>----creneaux, et ne liste que les creneaux encore libres----
+        GAPS_CRENEAUX_FESTIVAL.
+        OPEN INPUT fscenes
+        OPEN INPUT fconcerts
+        DISPLAY " "
+        DISPLAY "Creneaux libres sur l'ensemble du festival"
+        DISPLAY " "
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fscenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END PERFORM LISTE_GAPS_UNE_SCENE
+        END-PERFORM
+        CLOSE fconcerts
+        CLOSE fscenes.
+
+        LISTE_GAPS_UNE_SCENE.
+        MOVE fs_id TO WidScene
+        MOVE "vendredi" TO WjourConcert
+        PERFORM LISTE_GAPS_SCENE_JOUR
+        MOVE "samedi" TO WjourConcert
+        PERFORM LISTE_GAPS_SCENE_JOUR
+        MOVE "dimanche" TO WjourConcert
+        PERFORM LISTE_GAPS_SCENE_JOUR.
 
+        LISTE_GAPS_SCENE_JOUR.
+        PERFORM VARYING Wi FROM 10 BY 2 UNTIL Wi > 22
+                MOVE 0 TO Wtrouve
+                MOVE Wi TO fc_heure_debut
+                MOVE 0 TO Wfin2
+                START fconcerts KEY IS = fc_heure_debut
+                  NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                   OR Wtrouve = 1
+                        READ fconcerts NEXT
+                        AT END MOVE 1 TO Wfin2
+                        NOT AT END
+                                IF fc_heure_debut = Wi THEN
+                                        IF fc_id_scene = WidScene AND
+                                           fc_jour = WjourConcert THEN
+                                                MOVE 1 TO Wtrouve
+                                        END-IF
+                                ELSE
+                                        MOVE 1 TO Wfin2
+                                END-IF
+                        END-READ
+                   END-PERFORM
+                END-START
+                IF Wtrouve = 0 THEN
+                        DISPLAY fs_nom "|" WjourConcert "|" Wi "h"
+                END-IF
+        END-PERFORM.
