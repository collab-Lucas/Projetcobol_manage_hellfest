@@ -0,0 +1,49 @@
+        AJOUT_ACCREDITATION.
+        OPEN INPUT futilisateurs
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id de l'utilisateur a accrediter: "
+                        WITH NO ADVANCING
+                ACCEPT WidUtilisateur
+                MOVE WidUtilisateur TO fu_id
+                READ futilisateurs
+                  INVALID KEY
+                        DISPLAY "⚠️ Utilisateur inexistant ⚠️"
+                  NOT INVALID KEY MOVE 0 TO Wtrouve
+                END-READ
+        END-PERFORM
+        CLOSE futilisateurs
+
+        MOVE WidUtilisateur TO ac_fu_id
+
+        DISPLAY "Niveau de badge (PRESSE/VIP/SECURITE/STAFF): "
+                WITH NO ADVANCING
+        ACCEPT ac_niveau
+        DISPLAY "Acces zone backstage (O/N): " WITH NO ADVANCING
+        ACCEPT ac_zone_backstage
+        DISPLAY "Acces fosse photo (O/N): " WITH NO ADVANCING
+        ACCEPT ac_zone_photo
+        DISPLAY "Acces salon VIP (O/N): " WITH NO ADVANCING
+        ACCEPT ac_zone_vip
+
+        OPEN I-O faccreds
+        WRITE tamp_faccreds
+        END-WRITE
+        IF cr_faccreds = 0 THEN
+                DISPLAY "✅️ Accreditation enregistree ✅️"
+        END-IF
+        CLOSE faccreds.
+
+        AFFICHAGE_ACCREDITATIONS.
+        OPEN INPUT faccreds
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ faccreds NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                   DISPLAY ac_fu_id "|" ac_niveau "|backstage:"
+                           ac_zone_backstage "|photo:" ac_zone_photo
+                           "|vip:" ac_zone_vip
+                END-READ
+        END-PERFORM
+        CLOSE faccreds.
