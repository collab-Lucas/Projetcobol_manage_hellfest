@@ -1,66 +1,78 @@
         AJOUT_UTILISATEUR.
-        
+
         PERFORM WITH TEST AFTER UNTIL WroleUtilisateur = 1
-        OR WroleUtilisateur = 2
-         DISPLAY "Cr√©er un compte pour Groupe(1) ou " WITH NO ADVANCING
-         DISPLAY " pour Responsable d'une sc√®ne(2) ? " WITH NO ADVANCING
+        OR WroleUtilisateur = 2 OR WroleUtilisateur = 4
+         DISPLAY "Creer un compte pour Groupe(1), " WITH NO ADVANCING
+         DISPLAY "Responsable de scene(2) ou Benevole(4) ? "
+                WITH NO ADVANCING
          ACCEPT WroleUtilisateur
         END-PERFORM
-        
+
         OPEN INPUT futilisateurs
         MOVE 0 TO Wtrouve
         PERFORM WITH TEST AFTER UNTIL Wtrouve = 0 AND WidUtilisateur<>0
                 DISPLAY "Id Utilisateur: " WITH NO ADVANCING
                 ACCEPT WidUtilisateur
-                
+
                 MOVE 0 TO Wtrouve
-                
+
                 MOVE WidUtilisateur TO fu_id
                 READ futilisateurs
                   NOT INVALID KEY
                         MOVE 1 TO Wtrouve
-                        DISPLAY "‚ö†Ô∏è Id d√©j√† utilis√© ! ‚ö†Ô∏è"
+                        DISPLAY "⚠️ Id deja utilise ! ⚠️"
                 END-READ
                 IF WidUtilisateur = 0 THEN
-                        DISPLAY "‚ö†Ô∏è Id doit √™tre different de 0 ! ‚ö†Ô∏è"
+                        DISPLAY "⚠️ Id doit etre different"
+                                " de 0 ! ⚠️"
                 END-IF
         END-PERFORM
-        
+
         CLOSE futilisateurs
-        
+
         DISPLAY "Nom: " WITH NO ADVANCING
         ACCEPT WnomUtilisateur
-        
+
         DISPLAY "Prenom: " WITH NO ADVANCING
         ACCEPT WprenomUtilisateur
-        
+
         DISPLAY "Mot de passe: " WITH NO ADVANCING
         ACCEPT Wmot_de_passeUtilisateur
-        
+
         MOVE WroleUtilisateur TO fu_role
         MOVE WidUtilisateur TO fu_id
         MOVE WnomUtilisateur TO fu_nom
         MOVE WprenomUtilisateur TO fu_prenom
         MOVE Wmot_de_passeUtilisateur TO fu_mot_de_passe
-        
+        MOVE 0 TO fu_tentatives
+        MOVE "N" TO fu_bloque
+        MOVE 0 TO fu_date_blocage
+        MOVE 0 TO fu_heure_blocage
+        MOVE WeditionCourante TO fu_edition
+
         OPEN I-O futilisateurs
-        
+
         WRITE tamp_futilisateurs
         END-WRITE
-        
+
         IF cr_futilisateurs = 00 THEN
-                DISPLAY "‚úÖÔ∏è Utilisateur bien enregistr√© ‚úÖÔ∏è"
+                DISPLAY "✅️ Utilisateur bien enregistre ✅️"
+        ELSE
+                MOVE "futilisateurs" TO er_fichier
+                MOVE "WRITE" TO er_operation
+                MOVE cr_futilisateurs TO er_code
+                PERFORM VERIFIE_CR_FICHIER
         END-IF
-        
+
         CLOSE futilisateurs.
-        
-        
-        
+
+
+
         AFFICHAGE_UTILISATEUR.
-        DISPLAY "üßêÔ∏è~~Affichage des utilisateurs~~üßêÔ∏è"
-        
+        DISPLAY "~~Affichage des utilisateurs~~"
+
         OPEN I-O futilisateurs
-        
+
         MOVE 0 TO Wfin
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
             READ futilisateurs NEXT
@@ -69,5 +81,37 @@
                 DISPLAY fu_id "|" fu_nom "|" fu_prenom "|" fu_role
             END-READ
         END-PERFORM
-        
+
+        CLOSE futilisateurs.
+
+      *>----permet a l'utilisateur connecte de changer son propre----
+      *>----mot de passe, apres verification de l'ancien----
+        MODIF_MOT_DE_PASSE.
+        OPEN I-O futilisateurs
+        MOVE WidUtilisateurConnecte TO fu_id
+        READ futilisateurs
+          NOT INVALID KEY
+                DISPLAY "Ancien mot de passe: " WITH NO ADVANCING
+                ACCEPT WancienMotDePasse
+                IF WancienMotDePasse = fu_mot_de_passe THEN
+                        DISPLAY "Nouveau mot de passe: " WITH
+                                NO ADVANCING
+                        ACCEPT WnouveauMotDePasse
+                        MOVE WnouveauMotDePasse TO fu_mot_de_passe
+                        REWRITE tamp_futilisateurs
+                        END-REWRITE
+                        IF cr_futilisateurs = 0 THEN
+                                DISPLAY "✅️ Mot de passe change"
+                                        " ✅️"
+                        ELSE
+                                MOVE "futilisateurs" TO er_fichier
+                                MOVE "REWRITE" TO er_operation
+                                MOVE cr_futilisateurs TO er_code
+                                PERFORM VERIFIE_CR_FICHIER
+                        END-IF
+                ELSE
+                        DISPLAY "⚠️ Ancien mot de passe"
+                                " incorrect ⚠️"
+                END-IF
+        END-READ
         CLOSE futilisateurs.
