@@ -0,0 +1,32 @@
+        AJOUT_HOSPITALITY.
+        MOVE 0 TO ho_id_groupe
+        OPEN INPUT fgroupes
+        MOVE WidUtilisateurConnecte TO fg_id_utilisateur
+        READ fgroupes KEY IS fg_id_utilisateur
+          INVALID KEY
+           DISPLAY "⚠️ Vous n'avez pas encore de groupe ⚠️"
+          NOT INVALID KEY MOVE fg_id TO ho_id_groupe
+        END-READ
+        CLOSE fgroupes
+
+        IF ho_id_groupe <> 0 THEN
+                DISPLAY "Nombre de repas demandes: " WITH NO ADVANCING
+                ACCEPT ho_nb_repas
+                DISPLAY "Regimes alimentaires particuliers: "
+                        WITH NO ADVANCING
+                ACCEPT ho_regime
+                DISPLAY "Nombre d'invites backstage: " WITH NO ADVANCING
+                ACCEPT ho_nb_invites
+                DISPLAY "Heure d'arrivee prevue: " WITH NO ADVANCING
+                ACCEPT ho_heure_arrivee
+
+                OPEN I-O fhospitalite
+                WRITE tamp_fhospitalite
+                END-WRITE
+                IF cr_fhospitalite = 0 THEN
+                        DISPLAY "✅️ Demande hospitality" WITH
+                                NO ADVANCING
+                        DISPLAY " enregistree ✅️"
+                END-IF
+                CLOSE fhospitalite
+        END-IF.
