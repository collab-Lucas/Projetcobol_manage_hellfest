@@ -0,0 +1,350 @@
+        MENUCHOIX.
+        MOVE 0 TO Wchoix
+
+        DISPLAY "*****************************************"
+        DISPLAY "|  |  | |~~ |   |   |~~ |~~ /~~\ ~~|~~  |"
+        DISPLAY "|  |--| |-- |   |   |-- |-- `--.   |    |"
+        DISPLAY "|  |  | |__ |__ |__ |   |__ \__/   |    |"
+        DISPLAY "*****************************************"
+
+        MOVE 0 TO WidUtilisateurConnecte
+
+        PERFORM WITH TEST AFTER UNTIL Wchoix = 0
+            IF WidUtilisateurConnecte = 0 THEN
+                DISPLAY "~~Connexion ou inscription~~"
+                DISPLAY "1. Connexion"
+                DISPLAY "2. Inscription"
+                DISPLAY "3. Quitter le programme"
+
+                PERFORM WITH TEST AFTER UNTIL Wchoix < 4 AND Wchoix > 0
+                        DISPLAY "Choix: " WITH NO ADVANCING
+                        ACCEPT Wchoix
+                END-PERFORM
+
+                        IF Wchoix = 1 THEN
+                                PERFORM CONNEXION
+                        ELSE IF Wchoix = 2 THEN
+                                PERFORM AJOUT_UTILISATEUR
+                        ELSE IF Wchoix = 3 THEN
+                                MOVE 0 TO Wchoix
+                        END-IF
+            ELSE
+
+              DISPLAY " "
+              DISPLAY "~~Application de gestion du HELLFEST~~"
+
+              IF WroleUtilisateurConnecte = 1 THEN
+                PERFORM MENU_GROUPE
+              ELSE IF WroleUtilisateurConnecte = 2 THEN
+                PERFORM MENU_RESPONSABLE_SCENE
+              ELSE IF WroleUtilisateurConnecte = 3 THEN
+                PERFORM MENU_ADMINISTRATEUR
+              ELSE IF WroleUtilisateurConnecte = 4 THEN
+                PERFORM MENU_BENEVOLE
+              END-IF
+            END-IF
+        END-PERFORM
+        DISPLAY "~~Au revoir~~".
+
+      *>----menu du role 1 (groupe de musique)----
+        MENU_GROUPE.
+        DISPLAY "1. Creer groupe"
+        DISPLAY "2. Afficher vos concerts"
+        DISPLAY "3. Ajouter fiche technique"
+        DISPLAY "4. Ajouter une demande d'hospitalite"
+        DISPLAY "5. Ajouter mes preferences de creneau"
+        DISPLAY "6. Afficher mes preferences de creneau"
+        DISPLAY "7. Changer mon mot de passe"
+        DISPLAY "8. Deconnexion"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 9 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                 PERFORM AJOUT_GROUPE
+        ELSE IF Wchoix = 2 THEN
+                PERFORM AFFICHAGE_CONCERTS_GROUPES
+        ELSE IF Wchoix = 3 THEN
+                PERFORM AJOUT_FICHE_TECHNIQUE
+        ELSE IF Wchoix = 4 THEN
+                PERFORM AJOUT_HOSPITALITY
+        ELSE IF Wchoix = 5 THEN
+                PERFORM AJOUT_PREFERENCE_GROUPE
+        ELSE IF Wchoix = 6 THEN
+                PERFORM AFFICHAGE_PREFERENCES_GROUPE
+        ELSE IF Wchoix = 7 THEN
+                PERFORM MODIF_MOT_DE_PASSE
+        ELSE IF Wchoix = 8 THEN
+                MOVE 0 TO WidUtilisateurConnecte
+                DISPLAY "✅️ Deconnexion reussie ✅️"
+        END-IF.
+
+      *>----menu du role 2 (responsable de scene)----
+        MENU_RESPONSABLE_SCENE.
+        DISPLAY "1. Mes creneaux du jour"
+        DISPLAY "2. Ajouter un concert"
+        DISPLAY "3. Modifier un concert"
+        DISPLAY "4. Annuler un concert"
+        DISPLAY "5. Statistiques d'occupation"
+        DISPLAY "6. Creneaux libres (gaps)"
+        DISPLAY "7. Ajouter une scene"
+        DISPLAY "8. Modifier une scene"
+        DISPLAY "9. Signaler un incident"
+        DISPLAY "10. Cloturer un incident"
+        DISPLAY "11. Deconnexion"
+
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 12 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+
+        MOVE 0 TO WidSceneUtilisateurConnecte
+
+        IF Wchoix = 1 THEN
+             PERFORM SELECTION_SCENE_RESPONSABLE
+             IF WidSceneUtilisateurConnecte = 0 THEN
+                  DISPLAY "❌️ Doit avoir cree une scene"
+                          " avant ❌️"
+             ELSE
+                  DISPLAY " "
+                  MOVE WidSceneUtilisateurConnecte TO WparamIdScene
+                  MOVE "vendredi" TO WparamJour
+                  PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
+                  DISPLAY " "
+                  MOVE "samedi" TO WparamJour
+                  PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
+                  DISPLAY " "
+                  MOVE "dimanche" TO WparamJour
+                  PERFORM AFFICHAGE_CRENEAUX_SCENE_JOUR
+                  DISPLAY " "
+             END-IF
+        ELSE IF Wchoix = 2 THEN
+                PERFORM AJOUT_CONCERT
+        ELSE IF Wchoix = 3 THEN
+                PERFORM MODIF_CONCERT
+        ELSE IF Wchoix = 4 THEN
+                PERFORM ANNULER_CONCERT
+        ELSE IF Wchoix = 5 THEN
+                PERFORM STAT_OCCUPATION_SCENES_JOUR
+        ELSE IF Wchoix = 6 THEN
+                PERFORM GAPS_CRENEAUX_FESTIVAL
+        ELSE IF Wchoix = 7 THEN
+                PERFORM AJOUT_SCENE
+        ELSE IF Wchoix = 8 THEN
+                PERFORM MODIF_SCENE
+        ELSE IF Wchoix = 9 THEN
+                PERFORM AJOUT_INCIDENT
+        ELSE IF Wchoix = 10 THEN
+                PERFORM CLOTURE_INCIDENT
+        ELSE IF Wchoix = 11 THEN
+                MOVE 0 TO WidUtilisateurConnecte
+                MOVE 0 TO WidSceneUtilisateurConnecte
+                DISPLAY "✅️ Deconnexion reussie ✅️"
+        END-IF.
+
+      *>----menu du role 3 (administrateur)----
+        MENU_ADMINISTRATEUR.
+        DISPLAY "1. Concerts & scenes"
+        DISPLAY "2. Groupes & cachets"
+        DISPLAY "3. Utilisateurs & securite"
+        DISPLAY "4. Billetterie, stock, camping"
+        DISPLAY "5. Sponsors, accreditations, benevoles"
+        DISPLAY "6. Export / import / archivage"
+        DISPLAY "7. Deconnexion"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 8 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM SOUS_MENU_CONCERTS_SCENES
+        ELSE IF Wchoix = 2 THEN
+                PERFORM SOUS_MENU_GROUPES_CACHETS
+        ELSE IF Wchoix = 3 THEN
+                PERFORM SOUS_MENU_UTILISATEURS
+        ELSE IF Wchoix = 4 THEN
+                PERFORM SOUS_MENU_BILLETTERIE
+        ELSE IF Wchoix = 5 THEN
+                PERFORM SOUS_MENU_PRESTATAIRES
+        ELSE IF Wchoix = 6 THEN
+                PERFORM SOUS_MENU_BATCH
+        ELSE IF Wchoix = 7 THEN
+                MOVE 0 TO WidUtilisateurConnecte
+                DISPLAY "✅️ Deconnexion reussie ✅️"
+        END-IF.
+
+        SOUS_MENU_CONCERTS_SCENES.
+        MOVE 0 TO Wchoix
+        DISPLAY "1. Ajouter un concert"
+        DISPLAY "2. Modifier un concert"
+        DISPLAY "3. Annuler un concert"
+        DISPLAY "4. Rechercher un concert"
+        DISPLAY "5. Programme complet du festival"
+        DISPLAY "6. Afficher scenes"
+        DISPLAY "7. Rechercher une scene"
+        DISPLAY "8. Statistiques d'occupation"
+        DISPLAY "9. Creneaux libres (gaps)"
+        DISPLAY "10. Modifier une scene"
+        DISPLAY "11. Retour"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 12 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM AJOUT_CONCERT
+        ELSE IF Wchoix = 2 THEN
+                PERFORM MODIF_CONCERT
+        ELSE IF Wchoix = 3 THEN
+                PERFORM ANNULER_CONCERT
+        ELSE IF Wchoix = 4 THEN
+                PERFORM RECHERCHE_CONCERT
+        ELSE IF Wchoix = 5 THEN
+                PERFORM AFFICHAGE_CONCERTS
+        ELSE IF Wchoix = 6 THEN
+                PERFORM LISTE_SCENES
+        ELSE IF Wchoix = 7 THEN
+                PERFORM RECHERCHE_SCENE
+        ELSE IF Wchoix = 8 THEN
+                PERFORM STAT_OCCUPATION_SCENES_JOUR
+        ELSE IF Wchoix = 9 THEN
+                PERFORM GAPS_CRENEAUX_FESTIVAL
+        ELSE IF Wchoix = 10 THEN
+                PERFORM MODIF_SCENE
+        END-IF.
+
+        SOUS_MENU_GROUPES_CACHETS.
+        MOVE 0 TO Wchoix
+        DISPLAY "1. Affichage des groupes"
+        DISPLAY "2. Modifier un groupe"
+        DISPLAY "3. Rechercher un groupe"
+        DISPLAY "4. Statistiques par rang"
+        DISPLAY "5. Statistiques par rang et par genre"
+        DISPLAY "6. Ajouter un cachet"
+        DISPLAY "7. Afficher les cachets"
+        DISPLAY "8. Retour"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 9 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM AFFICHAGE_GROUPES
+        ELSE IF Wchoix = 2 THEN
+                PERFORM MODIF_GROUPES
+        ELSE IF Wchoix = 3 THEN
+                PERFORM RECHERCHE_GROUPE
+        ELSE IF Wchoix = 4 THEN
+                PERFORM STAT_RANG_GROUPES
+        ELSE IF Wchoix = 5 THEN
+                PERFORM STAT_RANG_PAR_GENRE
+        ELSE IF Wchoix = 6 THEN
+                PERFORM AJOUT_CACHET
+        ELSE IF Wchoix = 7 THEN
+                PERFORM AFFICHAGE_CACHETS
+        END-IF.
+
+        SOUS_MENU_UTILISATEURS.
+        MOVE 0 TO Wchoix
+        DISPLAY "1. Affichage des utilisateurs"
+        DISPLAY "2. Changer mon mot de passe"
+        DISPLAY "3. Retour"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 4 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM AFFICHAGE_UTILISATEUR
+        ELSE IF Wchoix = 2 THEN
+                PERFORM MODIF_MOT_DE_PASSE
+        END-IF.
+
+        SOUS_MENU_BILLETTERIE.
+        MOVE 0 TO Wchoix
+        DISPLAY "1. Vendre un billet"
+        DISPLAY "2. Ajouter un produit en stock"
+        DISPLAY "3. Vendre un produit"
+        DISPLAY "4. Ajouter une zone de camping"
+        DISPLAY "5. Vendre un pass de camping"
+        DISPLAY "6. Retour"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 7 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM AJOUT_BILLET
+        ELSE IF Wchoix = 2 THEN
+                PERFORM AJOUT_STOCK
+        ELSE IF Wchoix = 3 THEN
+                PERFORM VENTE_STOCK
+        ELSE IF Wchoix = 4 THEN
+                PERFORM AJOUT_ZONE
+        ELSE IF Wchoix = 5 THEN
+                PERFORM VENTE_PASS
+        END-IF.
+
+        SOUS_MENU_PRESTATAIRES.
+        MOVE 0 TO Wchoix
+        DISPLAY "1. Ajouter un sponsor"
+        DISPLAY "2. Afficher les sponsors d'une scene"
+        DISPLAY "3. Ajouter une accreditation"
+        DISPLAY "4. Afficher les accreditations"
+        DISPLAY "5. Ajouter une hospitalite"
+        DISPLAY "6. Ajouter un shift benevole"
+        DISPLAY "7. Retour"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 8 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM AJOUT_SPONSOR
+        ELSE IF Wchoix = 2 THEN
+                PERFORM AFFICHAGE_SPONSORS_SCENE
+        ELSE IF Wchoix = 3 THEN
+                PERFORM AJOUT_ACCREDITATION
+        ELSE IF Wchoix = 4 THEN
+                PERFORM AFFICHAGE_ACCREDITATIONS
+        ELSE IF Wchoix = 5 THEN
+                PERFORM AJOUT_HOSPITALITY
+        ELSE IF Wchoix = 6 THEN
+                PERFORM AJOUT_SHIFT
+        END-IF.
+
+        SOUS_MENU_BATCH.
+        MOVE 0 TO Wchoix
+        DISPLAY "1. Exporter les concerts en csv"
+        DISPLAY "2. Importer des concerts en masse"
+        DISPLAY "3. Importer des groupes en masse"
+        DISPLAY "4. Archiver et demarrer l'edition suivante"
+        DISPLAY "5. Consulter les archives d'une scene"
+        DISPLAY "6. Retour"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 7 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM EXPORT_CONCERTS_CSV
+        ELSE IF Wchoix = 2 THEN
+                PERFORM IMPORT_CONCERTS_BATCH
+        ELSE IF Wchoix = 3 THEN
+                PERFORM IMPORT_GROUPES_BATCH
+        ELSE IF Wchoix = 4 THEN
+                PERFORM ROLLOVER_EDITION
+        ELSE IF Wchoix = 5 THEN
+                PERFORM CONSULTATION_ARCHIVE_SCENE
+        END-IF.
+
+      *>----menu du role 4 (benevole)----
+        MENU_BENEVOLE.
+        DISPLAY "1. Afficher mes shifts"
+        DISPLAY "2. Changer mon mot de passe"
+        DISPLAY "3. Deconnexion"
+        PERFORM WITH TEST AFTER UNTIL Wchoix < 4 AND Wchoix > 0
+                DISPLAY "Choix: " WITH NO ADVANCING
+                ACCEPT Wchoix
+        END-PERFORM
+        IF Wchoix = 1 THEN
+                PERFORM AFFICHAGE_MES_SHIFTS
+        ELSE IF Wchoix = 2 THEN
+                PERFORM MODIF_MOT_DE_PASSE
+        ELSE IF Wchoix = 3 THEN
+                MOVE 0 TO WidUtilisateurConnecte
+                DISPLAY "✅️ Deconnexion reussie ✅️"
+        END-IF.
