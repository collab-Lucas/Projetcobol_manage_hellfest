@@ -0,0 +1,24 @@
+        LOG_ERREUR.
+        ACCEPT WdateJour FROM DATE YYYYMMDD
+        ACCEPT WheureJour FROM TIME
+
+        MOVE WdateJour TO er_date
+        MOVE WheureJour TO er_heure
+
+        OPEN EXTEND ferreurs
+        IF cr_ferreurs = 35 THEN
+                OPEN OUTPUT ferreurs
+        END-IF
+
+        WRITE tamp_ferreurs
+        END-WRITE
+
+        CLOSE ferreurs.
+
+      *>----verifie un code retour fichier et journalise s'il est----
+      *>----inattendu (tout sauf 00/02/10/23, deja geres ailleurs)----
+        VERIFIE_CR_FICHIER.
+        IF er_code <> 00 AND er_code <> 02 AND er_code <> 10
+           AND er_code <> 23 THEN
+                PERFORM LOG_ERREUR
+        END-IF.
