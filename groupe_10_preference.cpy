@@ -0,0 +1,99 @@
+        AJOUT_PREFERENCE_GROUPE.
+        MOVE 0 TO WidGroupeUtilisateurConnecte
+        OPEN INPUT fgroupes
+        MOVE WidUtilisateurConnecte TO fg_id_utilisateur
+        READ fgroupes KEY IS fg_id_utilisateur
+          INVALID KEY
+           DISPLAY "⚠️ Vous n'avez pas encore de groupe ⚠️"
+          NOT INVALID KEY MOVE fg_id TO WidGroupeUtilisateurConnecte
+        END-READ
+        CLOSE fgroupes
+
+        IF WidGroupeUtilisateurConnecte <> 0 THEN
+                OPEN INPUT fpreferences
+                MOVE 1 TO Wtrouve
+                PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                        DISPLAY "Id Preference: " WITH NO ADVANCING
+                        ACCEPT WidPreference
+                        MOVE WidPreference TO pr_id
+                        READ fpreferences
+                          INVALID KEY MOVE 0 TO Wtrouve
+                          NOT INVALID KEY
+                           DISPLAY "⚠️ Id deja utilise ⚠️"
+                        END-READ
+                END-PERFORM
+                CLOSE fpreferences
+
+                MOVE WidPreference TO pr_id
+                MOVE WidGroupeUtilisateurConnecte TO pr_id_groupe
+
+                DISPLAY "Rang de preference (1=preferee): "
+                        WITH NO ADVANCING
+                ACCEPT pr_rang
+
+                PERFORM WITH TEST AFTER UNTIL WjourConcert = "vendredi"
+                OR WjourConcert = "samedi" OR WjourConcert = "dimanche"
+                        DISPLAY "Jour souhaite (vendredi, samedi,"
+                                WITH NO ADVANCING
+                        DISPLAY " dimanche): " WITH NO ADVANCING
+                        ACCEPT WjourConcert
+                END-PERFORM
+                MOVE WjourConcert TO pr_jour
+
+                DISPLAY "Heure de debut souhaitee: " WITH NO ADVANCING
+                ACCEPT pr_heure_debut
+                DISPLAY "Scene souhaitee (0 si indifferent): "
+                        WITH NO ADVANCING
+                ACCEPT pr_id_scene
+
+                OPEN I-O fpreferences
+                WRITE tamp_fpreferences
+                END-WRITE
+                IF cr_fpreferences = 0 THEN
+                        DISPLAY "✅️ Preference enregistree ✅️"
+                END-IF
+                CLOSE fpreferences
+        END-IF.
+
+        AFFICHAGE_PREFERENCES_GROUPE.
+        MOVE 0 TO WidGroupeUtilisateurConnecte
+        OPEN INPUT fgroupes
+        MOVE WidUtilisateurConnecte TO fg_id_utilisateur
+        READ fgroupes KEY IS fg_id_utilisateur
+          INVALID KEY
+           DISPLAY "⚠️ Vous n'avez pas encore de groupe ⚠️"
+          NOT INVALID KEY MOVE fg_id TO WidGroupeUtilisateurConnecte
+        END-READ
+        CLOSE fgroupes
+
+        IF WidGroupeUtilisateurConnecte <> 0 THEN
+                MOVE WidGroupeUtilisateurConnecte TO WidGroupe
+                OPEN INPUT fpreferences
+                MOVE WidGroupe TO pr_id_groupe
+                MOVE 0 TO Wfin
+                MOVE 0 TO Wcompteur
+                START fpreferences KEY IS = pr_id_groupe
+                  INVALID KEY
+                        DISPLAY "❌️ Pas de preference"
+                                WITH NO ADVANCING
+                        DISPLAY " enregistree ❌️"
+                  NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                        READ fpreferences NEXT
+                        AT END MOVE 1 TO Wfin
+                        NOT AT END
+                                IF pr_id_groupe = WidGroupe THEN
+                                        DISPLAY "Rang " pr_rang "|"
+                                                pr_jour "|"
+                                                pr_heure_debut
+                                                "h|scene "
+                                                pr_id_scene
+                                        ADD 1 TO Wcompteur
+                                ELSE
+                                        MOVE 1 TO Wfin
+                                END-IF
+                        END-READ
+                   END-PERFORM
+                END-START
+                CLOSE fpreferences
+        END-IF.
