@@ -0,0 +1,47 @@
+        AJOUT_ZONE.
+        OPEN INPUT fcampings
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Zone: " WITH NO ADVANCING
+                ACCEPT ca_id
+                READ fcampings
+                  INVALID KEY MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                        DISPLAY "⚠️ Id deja utilise ⚠️"
+                END-READ
+        END-PERFORM
+        CLOSE fcampings
+
+        DISPLAY "Nom de la zone (camping, parking, ...): "
+                WITH NO ADVANCING
+        ACCEPT ca_nom
+        DISPLAY "Capacite totale: " WITH NO ADVANCING
+        ACCEPT ca_capacite
+        MOVE 0 TO ca_emis
+
+        OPEN I-O fcampings
+        WRITE tamp_fcampings
+        END-WRITE
+        IF cr_fcampings = 0 THEN
+                DISPLAY "✅️ Zone enregistree ✅️"
+        END-IF
+        CLOSE fcampings.
+
+        VENTE_PASS.
+        OPEN I-O fcampings
+        DISPLAY "Id Zone: " WITH NO ADVANCING
+        ACCEPT ca_id
+        READ fcampings
+          INVALID KEY DISPLAY "⚠️ Zone inexistante ⚠️"
+          NOT INVALID KEY
+                IF ca_emis >= ca_capacite THEN
+                        DISPLAY "⚠️ Zone complete ⚠️"
+                ELSE
+                        ADD 1 TO ca_emis
+                        REWRITE tamp_fcampings
+                        END-REWRITE
+                        DISPLAY "✅️ Pass vendu, occupation: "
+                                ca_emis "/" ca_capacite
+                END-IF
+        END-READ
+        CLOSE fcampings.
