@@ -0,0 +1,90 @@
+        AJOUT_INCIDENT.
+        OPEN INPUT fincidents
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Incident: " WITH NO ADVANCING
+                ACCEPT WidIncident
+                MOVE WidIncident TO in_id
+                READ fincidents
+                  INVALID KEY MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                        DISPLAY "⚠️ Id deja utilise ⚠️"
+                END-READ
+        END-PERFORM
+        CLOSE fincidents
+
+        DISPLAY "Id de la scene concernee (0 si sans objet): "
+                WITH NO ADVANCING
+        ACCEPT in_fs_id
+        DISPLAY "Id du concert concerne (0 si toute la scene): "
+                WITH NO ADVANCING
+        ACCEPT in_fc_id
+
+        PERFORM WITH TEST AFTER UNTIL WjourConcert = "vendredi" OR
+                WjourConcert = "samedi" OR WjourConcert = "dimanche"
+                DISPLAY "Jour (vendredi, samedi," WITH NO ADVANCING
+                DISPLAY " dimanche): " WITH NO ADVANCING
+                ACCEPT WjourConcert
+        END-PERFORM
+        MOVE WjourConcert TO in_jour
+
+        DISPLAY "Heure de debut de fermeture: " WITH NO ADVANCING
+        ACCEPT in_heure_debut
+        DISPLAY "Heure de fin de fermeture: " WITH NO ADVANCING
+        ACCEPT in_heure_fin
+        DISPLAY "Motif (meteo, securite, ...): " WITH NO ADVANCING
+        ACCEPT in_motif
+        MOVE "O" TO in_statut
+
+        OPEN I-O fincidents
+        WRITE tamp_fincidents
+        END-WRITE
+        IF cr_fincidents = 0 THEN
+                DISPLAY "✅️ Incident enregistre ✅️"
+        END-IF
+        CLOSE fincidents.
+
+        CLOTURE_INCIDENT.
+        OPEN I-O fincidents
+        DISPLAY "Id Incident a cloturer: " WITH NO ADVANCING
+        ACCEPT WidIncident
+        MOVE WidIncident TO in_id
+        READ fincidents
+          INVALID KEY DISPLAY "⚠️ Incident inexistant ⚠️"
+          NOT INVALID KEY
+                MOVE "F" TO in_statut
+                REWRITE tamp_fincidents
+                END-REWRITE
+                DISPLAY "✅️ Incident cloture ✅️"
+        END-READ
+        CLOSE fincidents.
+
+      *>----verifie si une scene/jour est couvert par un incident----
+      *>----ouvert sur le creneau WheureDebut/WnouvelleFin (deja----
+      *>----calcule par l'appelant) ; positionne Wtrouve a 1 si le----
+      *>----creneau chevauche la fenetre de fermeture de l'incident----
+        VERIFIE_INCIDENT_SCENE_JOUR.
+        MOVE 0 TO Wtrouve
+        OPEN INPUT fincidents
+        MOVE WidScene TO in_fs_id
+        MOVE 0 TO Wfin
+        START fincidents KEY IS = in_fs_id
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fincidents NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF in_fs_id = WidScene THEN
+                                IF in_jour = WjourConcert AND
+                                   in_statut = "O" AND
+                                   WheureDebut < in_heure_fin AND
+                                   in_heure_debut < WnouvelleFin THEN
+                                        MOVE 1 TO Wtrouve
+                                END-IF
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+                END-READ
+           END-PERFORM
+        END-START
+        CLOSE fincidents.
