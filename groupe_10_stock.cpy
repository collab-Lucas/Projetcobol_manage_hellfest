@@ -0,0 +1,59 @@
+        AJOUT_STOCK.
+        OPEN INPUT fstock
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Produit: " WITH NO ADVANCING
+                ACCEPT WidStock
+                MOVE WidStock TO st_id
+                READ fstock
+                  INVALID KEY MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                        DISPLAY "⚠️ Id deja utilise ⚠️"
+                END-READ
+        END-PERFORM
+        CLOSE fstock
+
+        DISPLAY "Id du groupe associe (0 si produit generique): "
+                WITH NO ADVANCING
+        ACCEPT st_id_groupe
+        DISPLAY "Nom du produit: " WITH NO ADVANCING
+        ACCEPT st_nom
+        DISPLAY "Quantite en stock: " WITH NO ADVANCING
+        ACCEPT st_quantite
+        DISPLAY "Prix unitaire: " WITH NO ADVANCING
+        ACCEPT st_prix
+
+        OPEN I-O fstock
+        WRITE tamp_fstock
+        END-WRITE
+        IF cr_fstock = 0 THEN
+                DISPLAY "✅️ Produit enregistre ✅️"
+        END-IF
+        CLOSE fstock.
+
+        VENTE_STOCK.
+        OPEN I-O fstock
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Produit vendu: " WITH NO ADVANCING
+                ACCEPT WidStock
+                MOVE WidStock TO st_id
+                READ fstock
+                  INVALID KEY DISPLAY "⚠️ Produit inexistant ⚠️"
+                  NOT INVALID KEY MOVE 0 TO Wtrouve
+                END-READ
+        END-PERFORM
+
+        DISPLAY "Quantite vendue: " WITH NO ADVANCING
+        ACCEPT WqteVendue
+
+        IF WqteVendue > st_quantite THEN
+                DISPLAY "⚠️ Stock insuffisant ⚠️"
+        ELSE
+                SUBTRACT WqteVendue FROM st_quantite
+                REWRITE tamp_fstock
+                END-REWRITE
+                DISPLAY "✅️ Vente enregistree, stock restant: "
+                        st_quantite
+        END-IF
+        CLOSE fstock.
