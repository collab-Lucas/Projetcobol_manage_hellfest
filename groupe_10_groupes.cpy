@@ -1,84 +1,114 @@
-       AJOUT_GROUPE.      
+       AJOUT_GROUPE.
        OPEN INPUT fgroupes
        MOVE 0 TO Wtrouver
-       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0 
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               DISPLAY "id"
-              ACCEPT Wid
-              MOVE Wid TO fg_id
+              ACCEPT WidGroupe
+              MOVE WidGroupe TO fg_id
               READ fgroupes
               INVALID KEY DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fg_id
                               MOVE 1 To Wtrouver
-                              DISPLAY "⚠️ Id déjà utilisé ! ⚠️"
-                              
+                              DISPLAY "⚠️ Id deja utilise ⚠️"
+
               END-READ
        END-PERFORM
        CLOSE fgroupes
-       DISPLAY "rentrer nom" 
+       DISPLAY "rentrer nom"
        ACCEPT Wnom
-       DISPLAY "rentrer genre" 
+       DISPLAY "rentrer genre"
        ACCEPT Wgenre
-       DISPLAY "rentrer nationalité" 
+       DISPLAY "rentrer nationalité"
        ACCEPT Wnat
-       DISPLAY "rentrer rang" 
-       ACCEPT Wrang    
+       DISPLAY "rentrer rang"
+       ACCEPT Wrang
        MOVE Wnom TO fg_nom
        MOVE Wgenre TO fg_genre
        MOVE Wnat TO fg_nationalite
        MOVE Wrang TO fg_rang
        MOVE WidUtilisateurConnecte TO fg_id_utilisateur
+       MOVE "NEGOCIATION" TO fg_statut_contrat
+       MOVE WeditionCourante TO fg_edition
        OPEN I-O fgroupes
        WRITE tamp_fgroupes
        END-WRITE
        DISPLAY cr_fgroupes
+       IF cr_fgroupes = 0 THEN
+              MOVE WidUtilisateurConnecte TO ad_fu_id
+              MOVE "GROUPE" TO ad_type
+              MOVE "CREATION" TO ad_operation
+              MOVE fg_id TO ad_cible
+              PERFORM ENREGISTRE_AUDIT
+       ELSE
+              MOVE "fgroupes" TO er_fichier
+              MOVE "WRITE" TO er_operation
+              MOVE cr_fgroupes TO er_code
+              PERFORM VERIFIE_CR_FICHIER
+       END-IF
        CLOSE fgroupes.
-       
-       MODIF_GROUPES.     
-       OPEN INPUT fgroupes
+
+       MODIF_GROUPES.
+       OPEN I-O fgroupes
        MOVE 0 TO Wtrouver
-       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0 
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               DISPLAY "id"
-              ACCEPT Wid
+              ACCEPT WidGroupe
+              MOVE WidGroupe TO fg_id
               READ fgroupes
               INVALID KEY DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
-              NOT INVALID KEY 
+              NOT INVALID KEY
                      DISPLAY fg_id
-                     DISPLAY "rentrer nouveau nom" 
+                     DISPLAY "rentrer nouveau nom"
                      ACCEPT Wnom
-                     DISPLAY "rentrer nouveau genre" 
+                     DISPLAY "rentrer nouveau genre"
                      ACCEPT Wgenre
-                     DISPLAY "rentrer nouveau nationalité" 
+                     DISPLAY "rentrer nouveau nationalité"
                      ACCEPT Wnat
-                     DISPLAY "rentrer nouveau rang" 
-                     ACCEPT Wrang    
+                     DISPLAY "rentrer nouveau rang"
+                     ACCEPT Wrang
+                     DISPLAY "rentrer nouveau statut de contrat"
+                     DISPLAY "(NEGOCIATION, SIGNE ou ANNULE)"
+                     ACCEPT fg_statut_contrat
                      MOVE Wnom TO fg_nom
                      MOVE Wgenre TO fg_genre
                      MOVE Wnat TO fg_nationalite
                      MOVE Wrang TO fg_rang
-                     OPEN I-O fgroupes
-                     WRITE tamp_fgroupes
-                     END-WRITE
+                     REWRITE tamp_fgroupes
+                     END-REWRITE
                      DISPLAY cr_fgroupes
+                     IF cr_fgroupes = 0 THEN
+                            MOVE WidUtilisateurConnecte TO ad_fu_id
+                            MOVE "GROUPE" TO ad_type
+                            MOVE "MODIFICATION" TO ad_operation
+                            MOVE fg_id TO ad_cible
+                            PERFORM ENREGISTRE_AUDIT
+                     ELSE
+                            MOVE "fgroupes" TO er_fichier
+                            MOVE "REWRITE" TO er_operation
+                            MOVE cr_fgroupes TO er_code
+                            PERFORM VERIFIE_CR_FICHIER
+                     END-IF
                      MOVE 1 To Wtrouver
               END-READ
        END-PERFORM
        CLOSE fgroupes.
-       
-       
+
+
        AFFICHAGE_GROUPES.
        OPEN INPUT fgroupes
-       MOVE 0 TO Wfin  
-       PERFORM WITH TEST AFTER UNTIL Wfin = 1 
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
               READ fgroupes
-              AT END MOVE 1 TO Wfin 
+              AT END MOVE 1 TO Wfin
               NOT AT END
                 DISPLAY fg_id "|" fg_nom "|" fg_genre "|" fg_nationalite
+                        "|" fg_statut_contrat
               END-READ
        END-PERFORM
        CLOSE fgroupes.
-       
+
        AFFICHAGE_CONCERTS_GROUPES.
        OPEN INPUT fconcerts
        OPEN INPUT fgroupes
@@ -86,7 +116,7 @@
        MOVE WidUtilisateurConnecte TO fg_id_utilisateur
        READ fgroupes
        INVALID KEY DISPLAY "inexistant"
-       NOT INVALID KEY 
+       NOT INVALID KEY
               MOVE fg_id TO fc_id_groupe
               START fconcerts KEY IS = fc_id_groupe
               INVALID KEY DISPLAY "inexistant"
@@ -104,17 +134,107 @@
        END-READ
        CLOSE fconcerts
        CLOSE fgroupes.
-       
+
+      *>----que voulez-vous utiliser pour chercher le groupe ?----
+        RECHERCHE_GROUPE.
+        DISPLAY "1-Recherche par id"
+        DISPLAY "2-Recherche par nom"
+        DISPLAY "3-Recherche par genre"
+        DISPLAY "4-Recherche par nationalite"
+        ACCEPT WtypeSearch
+        IF WtypeSearch = 1
+          THEN PERFORM RECHERCHE_GROUPE_PAR_ID
+          ELSE IF WtypeSearch = 2
+            THEN PERFORM RECHERCHE_GROUPE_PAR_NOM
+            ELSE IF WtypeSearch = 3
+              THEN PERFORM RECHERCHE_GROUPE_PAR_GENRE
+              ELSE IF WtypeSearch = 4
+                THEN PERFORM RECHERCHE_GROUPE_PAR_NATIONALITE
+              END-IF
+            END-IF
+          END-IF
+        MOVE 0 TO WtypeSearch.
+
+        RECHERCHE_GROUPE_PAR_ID.
+        OPEN INPUT fgroupes
+        DISPLAY "Id du groupe: " WITH NO ADVANCING
+        ACCEPT fg_id
+        READ fgroupes
+          INVALID KEY DISPLAY "inexistant"
+          NOT INVALID KEY
+                DISPLAY fg_id "|" fg_nom "|" fg_genre "|"
+                        fg_nationalite "|rang " fg_rang
+        END-READ
+        CLOSE fgroupes.
+
+        RECHERCHE_GROUPE_PAR_NOM.
+        OPEN INPUT fgroupes
+        DISPLAY "Nom du groupe: " WITH NO ADVANCING
+        ACCEPT fg_nom
+        READ fgroupes, key is fg_nom
+          INVALID KEY DISPLAY "inexistant"
+          NOT INVALID KEY
+                DISPLAY fg_id "|" fg_nom "|" fg_genre "|"
+                        fg_nationalite "|rang " fg_rang
+        END-READ
+        CLOSE fgroupes.
+
+        RECHERCHE_GROUPE_PAR_GENRE.
+        DISPLAY "Genre: " WITH NO ADVANCING
+        ACCEPT Wgenre
+        OPEN INPUT fgroupes
+        MOVE Wgenre TO fg_genre
+        MOVE 0 TO Wfin
+        START fgroupes KEY IS = fg_genre
+          INVALID KEY DISPLAY "pas de groupes"
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fgroupes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF fg_genre = Wgenre THEN
+                                DISPLAY fg_id "|" fg_nom "|rang "
+                                        fg_rang
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+           END-PERFORM
+        END-START
+        CLOSE fgroupes.
+
+        RECHERCHE_GROUPE_PAR_NATIONALITE.
+        DISPLAY "Nationalite: " WITH NO ADVANCING
+        ACCEPT Wnat
+        OPEN INPUT fgroupes
+        MOVE Wnat TO fg_nationalite
+        MOVE 0 TO Wfin
+        START fgroupes KEY IS = fg_nationalite
+          INVALID KEY DISPLAY "pas de groupes"
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fgroupes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF fg_nationalite = Wnat THEN
+                                DISPLAY fg_id "|" fg_nom "|rang "
+                                        fg_rang
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+           END-PERFORM
+        END-START
+        CLOSE fgroupes.
+
        STAT_RANG_GROUPES.
        OPEN INPUT fgroupes
        MOVE 0 TO Wfin
        MOVE 0 TO WgTotal
-       MOVE 0 TO WgA 
+       MOVE 0 TO WgA
        MOVE 0 TO WgB
        MOVE 0 TO WgC
-       PERFORM WITH TEST AFTER UNTIL Wfin = 1 
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
               READ fgroupes
-              AT END MOVE 1 TO Wfin 
+              AT END MOVE 1 TO Wfin
               NOT AT END ADD 1 TO WgTotal
                          IF fg_rang = "A" THEN
                             ADD 1 TO WgA
@@ -138,8 +258,47 @@
        MULTIPLY WgC BY Wcent GIVING WgC
        DISPLAY "Groupe A :" WgA  "% Groupe B :" WgB "% Groupe C :"WgC"%"
        CLOSE fgroupes.
-       
-
-
 
+      *>----repartition des rangs A/B/C, mais cette fois-ci genre----
+      *>----par genre plutot que sur l'ensemble du roster----
+        STAT_RANG_PAR_GENRE.
+        OPEN INPUT fgroupes
+        MOVE 0 TO Wfin
+        MOVE SPACES TO WgenreCourant
+        MOVE 0 TO WgA
+        MOVE 0 TO WgB
+        MOVE 0 TO WgC
+        MOVE SPACES TO fg_genre
+        START fgroupes KEY IS >= fg_genre
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fgroupes NEXT
+                AT END
+                        PERFORM AFFICHE_RANG_GENRE_COURANT
+                        MOVE 1 TO Wfin
+                NOT AT END
+                        IF fg_genre <> WgenreCourant
+                           AND WgenreCourant <> SPACES THEN
+                                PERFORM AFFICHE_RANG_GENRE_COURANT
+                        END-IF
+                        IF fg_genre <> WgenreCourant THEN
+                                MOVE fg_genre TO WgenreCourant
+                                MOVE 0 TO WgA
+                                MOVE 0 TO WgB
+                                MOVE 0 TO WgC
+                        END-IF
+                        IF fg_rang = "A" THEN
+                                ADD 1 TO WgA
+                        END-IF
+                        IF fg_rang = "B" THEN
+                                ADD 1 TO WgB
+                        END-IF
+                        IF fg_rang = "C" THEN
+                                ADD 1 TO WgC
+                        END-IF
+           END-PERFORM
+        END-START
+        CLOSE fgroupes.
 
+        AFFICHE_RANG_GENRE_COURANT.
+        DISPLAY WgenreCourant ": A=" WgA " B=" WgB " C=" WgC.
