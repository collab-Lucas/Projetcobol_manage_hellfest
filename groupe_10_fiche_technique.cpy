@@ -0,0 +1,36 @@
+        AJOUT_FICHE_TECHNIQUE.
+        MOVE 0 TO WidGroupeUtilisateurConnecte
+        OPEN INPUT fgroupes
+        MOVE WidUtilisateurConnecte TO fg_id_utilisateur
+        READ fgroupes KEY IS fg_id_utilisateur
+          INVALID KEY
+           DISPLAY "⚠️ Vous n'avez pas encore de groupe ⚠️"
+          NOT INVALID KEY MOVE fg_id TO WidGroupeUtilisateurConnecte
+        END-READ
+        CLOSE fgroupes
+
+        IF WidGroupeUtilisateurConnecte <> 0 THEN
+                MOVE WidGroupeUtilisateurConnecte TO ft_id_groupe
+
+                DISPLAY "Puissance electrique requise (kVA): "
+                        WITH NO ADVANCING
+                ACCEPT ft_puissance
+                DISPLAY "Nombre de retours/moniteurs: "
+                        WITH NO ADVANCING
+                ACCEPT ft_nb_moniteurs
+                DISPLAY "Batterie fournie par le festival (O/N): "
+                        WITH NO ADVANCING
+                ACCEPT ft_batterie_fournie
+                DISPLAY "Liste du backline demande: " WITH NO ADVANCING
+                ACCEPT ft_backline
+
+                OPEN I-O ffichetech
+                WRITE tamp_ffichetech
+                END-WRITE
+                IF cr_ffichetech = 0 THEN
+                        DISPLAY "✅️ Fiche technique"
+                                WITH NO ADVANCING
+                        DISPLAY " enregistree ✅️"
+                END-IF
+                CLOSE ffichetech
+        END-IF.
