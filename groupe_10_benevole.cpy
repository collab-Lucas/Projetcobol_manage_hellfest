@@ -0,0 +1,84 @@
+        AJOUT_SHIFT.
+        OPEN INPUT fshifts
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Shift: " WITH NO ADVANCING
+                ACCEPT WidShift
+                MOVE WidShift TO sh_id
+                READ fshifts
+                  INVALID KEY MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                        DISPLAY "⚠️ Id deja utilise ⚠️"
+                END-READ
+        END-PERFORM
+        CLOSE fshifts
+
+        OPEN INPUT futilisateurs
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id du benevole concerne: " WITH NO ADVANCING
+                ACCEPT WidUtilisateur
+                MOVE WidUtilisateur TO fu_id
+                READ futilisateurs
+                  INVALID KEY
+                        DISPLAY "⚠️ Utilisateur inexistant ⚠️"
+                  NOT INVALID KEY
+                        IF fu_role = 4 THEN
+                                MOVE 0 TO Wtrouve
+                        ELSE
+                                DISPLAY "⚠️ Cet utilisateur n'est"
+                                        " pas un benevole ⚠️"
+                        END-IF
+                END-READ
+        END-PERFORM
+        CLOSE futilisateurs
+
+        MOVE WidUtilisateur TO sh_fu_id
+
+        PERFORM WITH TEST AFTER UNTIL WjourConcert = "vendredi" OR
+                WjourConcert = "samedi" OR WjourConcert = "dimanche"
+                DISPLAY "Jour du shift (vendredi, samedi,"
+                        WITH NO ADVANCING
+                DISPLAY " dimanche): " WITH NO ADVANCING
+                ACCEPT WjourConcert
+        END-PERFORM
+        MOVE WjourConcert TO sh_jour
+
+        DISPLAY "Heure de debut du shift: " WITH NO ADVANCING
+        ACCEPT sh_heure_debut
+        DISPLAY "Heure de fin du shift: " WITH NO ADVANCING
+        ACCEPT sh_heure_fin
+        DISPLAY "Poste (bar, securite entree, ...): " WITH NO ADVANCING
+        ACCEPT sh_poste
+
+        OPEN I-O fshifts
+        WRITE tamp_fshifts
+        END-WRITE
+        IF cr_fshifts = 0 THEN
+                DISPLAY "✅️ Shift enregistre ✅️"
+        END-IF
+        CLOSE fshifts.
+
+        AFFICHAGE_MES_SHIFTS.
+        OPEN INPUT fshifts
+        MOVE WidUtilisateurConnecte TO sh_fu_id
+        MOVE 0 TO Wfin
+        MOVE 0 TO Wcompteur
+        START fshifts KEY IS = sh_fu_id
+          INVALID KEY DISPLAY "❌️ Aucun shift planifie ❌️"
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fshifts NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF sh_fu_id = WidUtilisateurConnecte THEN
+                                DISPLAY sh_jour "|" sh_heure_debut "h-"
+                                        sh_heure_fin "h|" sh_poste
+                                ADD 1 TO Wcompteur
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+                END-READ
+           END-PERFORM
+        END-START
+        CLOSE fshifts.
