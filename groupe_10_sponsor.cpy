@@ -0,0 +1,70 @@
+        AJOUT_SPONSOR.
+        OPEN INPUT fsponsors
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id Sponsor: " WITH NO ADVANCING
+                ACCEPT WidSponsor
+                MOVE WidSponsor TO sp_id
+                READ fsponsors
+                  INVALID KEY MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                        DISPLAY "⚠️ Id deja utilise ⚠️"
+                END-READ
+        END-PERFORM
+        CLOSE fsponsors
+
+        OPEN INPUT fscenes
+        MOVE 1 TO Wtrouve
+        PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
+                DISPLAY "Id de la scene sponsorisee: " WITH NO ADVANCING
+                ACCEPT sp_id_scene
+                MOVE sp_id_scene TO fs_id
+                READ fscenes
+                  INVALID KEY DISPLAY "⚠️ Scene inexistante ⚠️"
+                  NOT INVALID KEY MOVE 0 TO Wtrouve
+                END-READ
+        END-PERFORM
+        CLOSE fscenes
+
+        DISPLAY "Nom du sponsor: " WITH NO ADVANCING
+        ACCEPT sp_nom
+        DISPLAY "Montant du contrat: " WITH NO ADVANCING
+        ACCEPT sp_montant
+        DISPLAY "Contact: " WITH NO ADVANCING
+        ACCEPT sp_contact
+
+        OPEN I-O fsponsors
+        WRITE tamp_fsponsors
+        END-WRITE
+        IF cr_fsponsors = 0 THEN
+                DISPLAY "✅️ Sponsor enregistre ✅️"
+        END-IF
+        CLOSE fsponsors.
+
+        AFFICHAGE_SPONSORS_SCENE.
+        DISPLAY "Id de la scene: " WITH NO ADVANCING
+        ACCEPT WidScene
+
+        OPEN INPUT fsponsors
+        MOVE WidScene TO sp_id_scene
+        MOVE 0 TO Wfin
+        MOVE 0 TO Wcompteur
+        START fsponsors KEY IS = sp_id_scene
+          INVALID KEY
+                DISPLAY "❌️ Pas de sponsor pour cette scene ❌️"
+          NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fsponsors NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF sp_id_scene = WidScene THEN
+                                DISPLAY sp_nom "|" sp_montant "|"
+                                        sp_contact
+                                ADD 1 TO Wcompteur
+                        ELSE
+                                MOVE 1 TO Wfin
+                        END-IF
+                END-READ
+           END-PERFORM
+        END-START
+        CLOSE fsponsors.
