@@ -1,33 +1,111 @@
         CONNEXION.
 
-        DISPLAY "üîåÔ∏è~~Connexion~~üîåÔ∏è"
+        DISPLAY "~~Connexion~~"
         DISPLAY "Identifiant (id): " WITH NO ADVANCING
         ACCEPT WidUtilisateur
         DISPLAY "Mot de passe: " WITH NO ADVANCING
         ACCEPT Wmot_de_passe
-        
-        OPEN INPUT futilisateurs
-        
+
+        OPEN I-O futilisateurs
+
         MOVE WidUtilisateur TO fu_id
         READ futilisateurs KEY IS fu_id
           INVALID KEY
-           DISPLAY "‚ö†Ô∏è L'utilisateur n'existe pas ! ‚ö†Ô∏è"
+           DISPLAY "⚠️ L'utilisateur n'existe pas ! ⚠️"
           NOT INVALID KEY
-           IF fu_mot_de_passe = Wmot_de_passe THEN
+           PERFORM VERIFIE_VERROUILLAGE_COMPTE
+           IF Wcompteverrouille = 1 THEN
+                DISPLAY "⚠️ Compte verrouille, reessayez" WITH
+                        NO ADVANCING
+                DISPLAY " dans quelques minutes ⚠️"
+           ELSE
+             IF fu_mot_de_passe = Wmot_de_passe THEN
                 MOVE WidUtilisateur TO WidUtilisateurConnecte
                 MOVE fu_role TO WroleUtilisateurConnecte
-                DISPLAY "‚úÖÔ∏è Connexion r√©ussi ! ‚úÖÔ∏è"
-                DISPLAY "‚û°Ô∏è Connect√© en tant que" WITH NO ADVANCING
+                MOVE 0 TO fu_tentatives
+                REWRITE tamp_futilisateurs
+                END-REWRITE
+                IF cr_futilisateurs <> 0 THEN
+                        MOVE "futilisateurs" TO er_fichier
+                        MOVE "REWRITE" TO er_operation
+                        MOVE cr_futilisateurs TO er_code
+                        PERFORM VERIFIE_CR_FICHIER
+                END-IF
+                DISPLAY "✅️ Connexion reussie ! ✅️"
+                DISPLAY "Connecte en tant que" WITH NO ADVANCING
                 IF fu_role = 1 THEN
                         DISPLAY " Groupe "
                 ELSE IF fu_role = 2 THEN
-                        DISPLAY " Responsable Sc√®ne "
+                        DISPLAY " Responsable Scene "
                 ELSE IF fu_role = 3 THEN
                         DISPLAY " Administrateur "
+                ELSE IF fu_role = 4 THEN
+                        DISPLAY " Benevole "
                 END-IF
-           ELSE
-                DISPLAY "‚ö†Ô∏è Mot de passe incorrect ! ‚ö†Ô∏è"
+             ELSE
+                DISPLAY "⚠️ Mot de passe incorrect ! ⚠️"
+                ADD 1 TO fu_tentatives
+                IF fu_tentatives >= 5 THEN
+                        MOVE "O" TO fu_bloque
+                        ACCEPT fu_date_blocage FROM DATE YYYYMMDD
+                        ACCEPT fu_heure_blocage FROM TIME
+                        DISPLAY "⚠️ Compte verrouille apres 5" WITH
+                                NO ADVANCING
+                        DISPLAY " echecs ⚠️"
+                END-IF
+                REWRITE tamp_futilisateurs
+                END-REWRITE
+                IF cr_futilisateurs <> 0 THEN
+                        MOVE "futilisateurs" TO er_fichier
+                        MOVE "REWRITE" TO er_operation
+                        MOVE cr_futilisateurs TO er_code
+                        PERFORM VERIFIE_CR_FICHIER
+                END-IF
+             END-IF
            END-IF
         END-READ
-        
+
         CLOSE futilisateurs.
+
+      *>----leve le verrou si le compte est bloque depuis plus de----
+      *>----WcooldownMinutes minutes (comparaison sur les heures/----
+      *>----minutes du jour, sans franchissement de minuit)----
+        VERIFIE_VERROUILLAGE_COMPTE.
+        MOVE 0 TO Wcompteverrouille
+        IF fu_bloque = "O" THEN
+                ACCEPT WdateJour FROM DATE YYYYMMDD
+                ACCEPT WheureJour FROM TIME
+                IF WdateJour = fu_date_blocage THEN
+                        COMPUTE WheureJourHH = WheureJour / 1000000
+                        COMPUTE WheureJourMM =
+                           (WheureJour - WheureJourHH * 1000000)
+                           / 10000
+                        COMPUTE WheureBlocageHH =
+                           fu_heure_blocage / 1000000
+                        COMPUTE WheureBlocageMM =
+                           (fu_heure_blocage -
+                            WheureBlocageHH * 1000000) / 10000
+                        COMPUTE WminutesEcoulees =
+                           (WheureJourHH * 60 + WheureJourMM) -
+                           (WheureBlocageHH * 60 + WheureBlocageMM)
+                        IF WminutesEcoulees < WcooldownMinutes THEN
+                                MOVE 1 TO Wcompteverrouille
+                        END-IF
+                ELSE
+                        IF WdateJour < fu_date_blocage THEN
+                                MOVE 1 TO Wcompteverrouille
+                        END-IF
+                END-IF
+                IF Wcompteverrouille = 0 THEN
+                        MOVE "N" TO fu_bloque
+                        MOVE 0 TO fu_tentatives
+                        REWRITE tamp_futilisateurs
+                        END-REWRITE
+                        IF cr_futilisateurs <> 0 THEN
+                                MOVE "futilisateurs" TO er_fichier
+                                MOVE "REWRITE" TO er_operation
+                                MOVE cr_futilisateurs TO er_code
+                                PERFORM VERIFIE_CR_FICHIER
+                        END-IF
+                END-IF
+        END-IF.
