@@ -0,0 +1,319 @@
+        EXPORT_CONCERTS_CSV.
+        OPEN INPUT fconcerts
+        OPEN INPUT fgroupes
+        OPEN INPUT fscenes
+        OPEN OUTPUT fexportcsv
+
+        MOVE "id;jour;heure;groupe;scene;duree" TO tamp_fexportcsv
+        WRITE tamp_fexportcsv
+        END-WRITE
+
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fconcerts NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END PERFORM ECRIT_LIGNE_EXPORT_CONCERT
+        END-PERFORM
+
+        CLOSE fexportcsv
+        CLOSE fscenes
+        CLOSE fgroupes
+        CLOSE fconcerts
+        DISPLAY "✅️ Export termine dans export_concerts.csv ✅️".
+
+      *>----construit une ligne csv pour le concert courant, en----
+      *>----resolvant le nom du groupe et le nom de la scene----
+        ECRIT_LIGNE_EXPORT_CONCERT.
+        MOVE "?" TO WparamNomGroupe
+        MOVE fc_id_groupe TO fg_id
+        READ fgroupes
+          NOT INVALID KEY MOVE fg_nom TO WparamNomGroupe
+        END-READ
+
+        MOVE "?" TO WnouvelleValeurTxt
+        MOVE fc_id_scene TO fs_id
+        READ fscenes
+          NOT INVALID KEY MOVE fs_nom TO WnouvelleValeurTxt
+        END-READ
+
+        STRING fc_id DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               fc_jour DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               fc_heure_debut DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WparamNomGroupe DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WnouvelleValeurTxt DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               fc_duree DELIMITED BY SIZE
+               INTO tamp_fexportcsv
+        END-STRING
+        WRITE tamp_fexportcsv
+        END-WRITE.
+
+      *>----import de masse de concerts depuis importconcerts.dat,----
+      *>----meme controles de conflit que la saisie manuelle----
+        IMPORT_CONCERTS_BATCH.
+        DISPLAY "Id de depart pour la numerotation des concerts: "
+                WITH NO ADVANCING
+        ACCEPT WidConcert
+        MOVE 0 TO WligneOk
+        MOVE 0 TO WligneRejet
+
+        OPEN INPUT fimportconcerts
+        OPEN I-O fconcerts
+        OPEN INPUT fgroupes
+        OPEN INPUT fscenes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fimportconcerts NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END PERFORM TRAITE_LIGNE_IMPORT_CONCERT
+        END-PERFORM
+        CLOSE fscenes
+        CLOSE fgroupes
+        CLOSE fconcerts
+        CLOSE fimportconcerts
+
+        DISPLAY "Import termine: " WligneOk " ligne(s) acceptee(s), "
+                WligneRejet " rejetee(s)".
+
+      *>----meme porte d'entree que la saisie manuelle : le groupe----
+      *>----doit passer VERIFIE_GROUPE_CANDIDAT (genre/contrat/rang)----
+      *>----avant d'etre accepte, en plus du controle de conflit----
+        TRAITE_LIGNE_IMPORT_CONCERT.
+        MOVE 0 TO WidConcertCible
+        MOVE imc_jour TO WjourConcert
+        MOVE imc_heure_debut TO WheureDebut
+        MOVE imc_id_groupe TO WidGroupe
+        MOVE imc_id_scene TO WidScene
+        MOVE 2 TO WdureeConcert
+
+        MOVE 0 TO Wtrouve
+        MOVE WidScene TO fs_id
+        READ fscenes
+          INVALID KEY
+                DISPLAY "  ⚠️ ligne rejetee (scène inexistante) "
+                        WidScene
+          NOT INVALID KEY
+                MOVE fs_genre TO WparamGenre
+                MOVE fs_rang_min TO WrangMinScene
+                MOVE WidGroupe TO fg_id
+                READ fgroupes
+                  INVALID KEY
+                        DISPLAY "  ⚠️ ligne rejetee (groupe"
+                                " inexistant) " WidGroupe
+                  NOT INVALID KEY
+                        PERFORM VERIFIE_GROUPE_CANDIDAT
+                END-READ
+        END-READ
+
+        IF Wtrouve = 0 THEN
+                ADD 1 TO WligneRejet
+        ELSE
+                PERFORM VERIFIE_CONFLIT_CRENEAU
+
+                IF WconflitCreneau = 1 THEN
+                        ADD 1 TO WligneRejet
+                        DISPLAY "  ⚠️ ligne rejetee (conflit) "
+                        DISPLAY "  groupe " WidGroupe " scene "
+                                WidScene
+                ELSE
+                        MOVE WidConcert TO fc_id
+                        MOVE WjourConcert TO fc_jour
+                        MOVE WheureDebut TO fc_heure_debut
+                        MOVE WidGroupe TO fc_id_groupe
+                        MOVE WidScene TO fc_id_scene
+                        MOVE WdureeConcert TO fc_duree
+                        MOVE WeditionCourante TO fc_edition
+                        WRITE tamp_fconcerts
+                        END-WRITE
+                        IF cr_fconcerts = 0 THEN
+                                ADD 1 TO WligneOk
+                                ADD 1 TO WidConcert
+                        ELSE
+                                ADD 1 TO WligneRejet
+                                MOVE "fconcerts" TO er_fichier
+                                MOVE "WRITE" TO er_operation
+                                MOVE cr_fconcerts TO er_code
+                                PERFORM VERIFIE_CR_FICHIER
+                        END-IF
+                END-IF
+        END-IF.
+
+      *>----import de masse de groupes depuis importgroupes.dat----
+        IMPORT_GROUPES_BATCH.
+        DISPLAY "Id de depart pour la numerotation des groupes: "
+                WITH NO ADVANCING
+        ACCEPT WidGroupe
+        MOVE 0 TO WligneOk
+        MOVE 0 TO WligneRejet
+
+        OPEN INPUT fimportgroupes
+        OPEN I-O fgroupes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fimportgroupes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END PERFORM TRAITE_LIGNE_IMPORT_GROUPE
+        END-PERFORM
+        CLOSE fgroupes
+        CLOSE fimportgroupes
+
+        DISPLAY "Import termine: " WligneOk " ligne(s) acceptee(s), "
+                WligneRejet " rejetee(s)".
+
+        TRAITE_LIGNE_IMPORT_GROUPE.
+        MOVE WidGroupe TO fg_id
+        MOVE img_nom TO fg_nom
+        MOVE img_genre TO fg_genre
+        MOVE img_nationalite TO fg_nationalite
+        MOVE img_rang TO fg_rang
+        MOVE 0 TO fg_id_utilisateur
+        MOVE "NEGOCIATION" TO fg_statut_contrat
+        MOVE WeditionCourante TO fg_edition
+
+        WRITE tamp_fgroupes
+        END-WRITE
+        IF cr_fgroupes = 0 THEN
+                ADD 1 TO WligneOk
+                ADD 1 TO WidGroupe
+        ELSE
+                ADD 1 TO WligneRejet
+                DISPLAY "  ⚠️ ligne rejetee: " img_nom
+                MOVE "fgroupes" TO er_fichier
+                MOVE "WRITE" TO er_operation
+                MOVE cr_fgroupes TO er_code
+                PERFORM VERIFIE_CR_FICHIER
+        END-IF.
+
+      *>----archive scenes/groupes/concerts de l'edition courante----
+      *>----puis repart avec des fichiers vides pour l'edition----
+      *>----suivante (l'historique reste consultable dans les----
+      *>----fichiers archive_*.dat)----
+        ROLLOVER_EDITION.
+        DISPLAY "Edition courante: " WeditionCourante
+        DISPLAY "⚠️ Cette operation archive puis vide scenes,"
+        DISPLAY "   groupes et concerts. Confirmer (O/N): "
+                WITH NO ADVANCING
+        ACCEPT WreponseConfirmation
+
+        IF WreponseConfirmation = "O" THEN
+                PERFORM ARCHIVE_SCENES_EDITION
+                PERFORM ARCHIVE_GROUPES_EDITION
+                PERFORM ARCHIVE_CONCERTS_EDITION
+
+                OPEN OUTPUT fscenes
+                CLOSE fscenes
+                OPEN OUTPUT fgroupes
+                CLOSE fgroupes
+                OPEN OUTPUT fconcerts
+                CLOSE fconcerts
+
+                ADD 1 TO WeditionCourante
+                OPEN OUTPUT fedition
+                WRITE tamp_fedition FROM WeditionCourante
+                END-WRITE
+                CLOSE fedition
+
+                DISPLAY "✅️ Edition " WeditionCourante
+                        " demarree ✅️"
+        ELSE
+                DISPLAY "Operation annulee"
+        END-IF.
+
+        ARCHIVE_SCENES_EDITION.
+        OPEN INPUT fscenes
+        OPEN EXTEND farchivescenes
+        IF cr_farchivescenes = 35 THEN
+                OPEN OUTPUT farchivescenes
+        END-IF
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fscenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_farchivescenes FROM tamp_fscenes
+                        END-WRITE
+        END-PERFORM
+        CLOSE farchivescenes
+        CLOSE fscenes.
+
+        ARCHIVE_GROUPES_EDITION.
+        OPEN INPUT fgroupes
+        OPEN EXTEND farchivegroupes
+        IF cr_farchivegroupes = 35 THEN
+                OPEN OUTPUT farchivegroupes
+        END-IF
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fgroupes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_farchivegroupes FROM tamp_fgroupes
+                        END-WRITE
+        END-PERFORM
+        CLOSE farchivegroupes
+        CLOSE fgroupes.
+
+        ARCHIVE_CONCERTS_EDITION.
+        OPEN INPUT fconcerts
+        OPEN EXTEND farchiveconcerts
+        IF cr_farchiveconcerts = 35 THEN
+                OPEN OUTPUT farchiveconcerts
+        END-IF
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ fconcerts NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        WRITE tamp_farchiveconcerts FROM tamp_fconcerts
+                        END-WRITE
+        END-PERFORM
+        CLOSE farchiveconcerts
+        CLOSE fconcerts.
+
+      *>----relit les archives d'une edition precedente, filtrees----
+      *>----par scene et/ou edition (0 = pas de filtre), pour----
+      *>----retrouver comment une scene a ete programmee dans le----
+      *>----passe----
+        CONSULTATION_ARCHIVE_SCENE.
+        DISPLAY "Id de la scene (0 = toutes): " WITH NO ADVANCING
+        ACCEPT WidScene
+        DISPLAY "Edition (0 = toutes): " WITH NO ADVANCING
+        ACCEPT WidEditionRecherche
+
+        DISPLAY "~~Scenes archivees~~"
+        OPEN INPUT farchivescenes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ farchivescenes NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF (WidScene = 0 OR as_id = WidScene) AND
+                           (WidEditionRecherche = 0 OR
+                            as_edition = WidEditionRecherche) THEN
+                                DISPLAY as_id " " as_nom " " as_genre
+                                        " edition " as_edition
+                        END-IF
+        END-PERFORM
+        CLOSE farchivescenes
+
+        DISPLAY "~~Concerts archives~~"
+        OPEN INPUT farchiveconcerts
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ farchiveconcerts NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                        IF (WidScene = 0 OR ac_id_scene = WidScene) AND
+                           (WidEditionRecherche = 0 OR
+                            ac_edition = WidEditionRecherche) THEN
+                                DISPLAY ac_id " " ac_jour " "
+                                        ac_heure_debut " groupe "
+                                        ac_id_groupe " edition "
+                                        ac_edition
+                        END-IF
+        END-PERFORM
+        CLOSE farchiveconcerts.
