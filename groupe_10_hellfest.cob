@@ -1,6 +1,6 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. hellfest.
-        
+
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
@@ -10,18 +10,21 @@
                 record key is fs_id
                 alternate record key is fs_nom
                 alternate record key is fs_id_utilisateur
+                        WITH DUPLICATES
                 alternate record key is fs_genre WITH DUPLICATES
                 file status is cr_fscenes.
-                
+
                 select fgroupes assign to "groupes.dat"
                 organization indexed
                 access mode is dynamic
                 record key is fg_id
                 alternate record key is fg_nom
                 alternate record key is fg_id_utilisateur
+                        WITH DUPLICATES
                 alternate record key is fg_genre WITH DUPLICATES
+                alternate record key is fg_nationalite WITH DUPLICATES
                 file status is cr_fgroupes.
-                
+
                 select fconcerts assign to "concerts.dat"
                 organization indexed
                 access mode is dynamic
@@ -31,15 +34,124 @@
                 alternate record key is fc_jour WITH DUPLICATES
                 alternate record key is fc_heure_debut WITH DUPLICATES
                 file status is cr_fconcerts.
-                
+
                 select futilisateurs assign to "utilisateurs.dat"
                 organization indexed
                 access mode is dynamic
                 record key is fu_id
                 file status is cr_futilisateurs.
-                
+
+                select faudit assign to "audit.dat"
+                organization line sequential
+                file status is cr_faudit.
+
+                select ferreurs assign to "erreurs.dat"
+                organization line sequential
+                file status is cr_ferreurs.
+
+                select fbillets assign to "billets.dat"
+                organization indexed
+                access mode is dynamic
+                record key is bi_id
+                alternate record key is bi_id_concert WITH DUPLICATES
+                file status is cr_fbillets.
+
+                select ffichetech assign to "fichetech.dat"
+                organization indexed
+                access mode is dynamic
+                record key is ft_id_groupe
+                file status is cr_ffichetech.
+
+                select fsponsors assign to "sponsors.dat"
+                organization indexed
+                access mode is dynamic
+                record key is sp_id
+                alternate record key is sp_id_scene WITH DUPLICATES
+                file status is cr_fsponsors.
+
+                select fstock assign to "stock.dat"
+                organization indexed
+                access mode is dynamic
+                record key is st_id
+                alternate record key is st_id_groupe WITH DUPLICATES
+                file status is cr_fstock.
+
+                select faccreds assign to "accreds.dat"
+                organization indexed
+                access mode is dynamic
+                record key is ac_fu_id
+                file status is cr_faccreds.
+
+                select fshifts assign to "shifts.dat"
+                organization indexed
+                access mode is dynamic
+                record key is sh_id
+                alternate record key is sh_fu_id WITH DUPLICATES
+                file status is cr_fshifts.
+
+                select fincidents assign to "incidents.dat"
+                organization indexed
+                access mode is dynamic
+                record key is in_id
+                alternate record key is in_fs_id WITH DUPLICATES
+                alternate record key is in_fc_id WITH DUPLICATES
+                file status is cr_fincidents.
+
+                select fhospitalite assign to "hospitalite.dat"
+                organization indexed
+                access mode is dynamic
+                record key is ho_id_groupe
+                file status is cr_fhospitalite.
+
+                select ffees assign to "cachets.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fe_id_groupe
+                file status is cr_ffees.
+
+                select fcampings assign to "campings.dat"
+                organization indexed
+                access mode is dynamic
+                record key is ca_id
+                file status is cr_fcampings.
+
+                select fpreferences assign to "preferences.dat"
+                organization indexed
+                access mode is dynamic
+                record key is pr_id
+                alternate record key is pr_id_groupe WITH DUPLICATES
+                file status is cr_fpreferences.
+
+                select fexportcsv assign to "export_concerts.csv"
+                organization line sequential
+                file status is cr_fexportcsv.
+
+                select fedition assign to "edition.dat"
+                organization line sequential
+                file status is cr_fedition.
+
+                select farchivescenes assign to "archive_scenes.dat"
+                organization line sequential
+                file status is cr_farchivescenes.
+
+                select farchivegroupes assign to "archive_groupes.dat"
+                organization line sequential
+                file status is cr_farchivegroupes.
+
+                select farchiveconcerts assign to "archive_concerts.dat"
+                organization line sequential
+                file status is cr_farchiveconcerts.
+
+                select fimportconcerts assign to "import_concerts.dat"
+                organization line sequential
+                file status is cr_fimportconcerts.
+
+                select fimportgroupes assign to "import_groupes.dat"
+                organization line sequential
+                file status is cr_fimportgroupes.
+
         DATA DIVISION.
-        
+
         FILE SECTION.
         FD fscenes.
         01 tamp_fscenes.
@@ -48,7 +160,9 @@
                 02 fs_nb_place PIC 9(6).
                 02 fs_genre PIC A(30).
                 02 fs_id_utilisateur PIC 9(5).
-        
+                02 fs_rang_min PIC A(1).
+                02 fs_edition PIC 9(4).
+
         FD fgroupes.
         01 tamp_fgroupes.
                 02 fg_id PIC 9(5).
@@ -57,7 +171,9 @@
                 02 fg_nationalite PIC A(30).
                 02 fg_rang PIC A(1).
                 02 fg_id_utilisateur PIC 9(5).
-        
+                02 fg_statut_contrat PIC X(11).
+                02 fg_edition PIC 9(4).
+
         FD fconcerts.
         01 tamp_fconcerts.
                 02 fc_id PIC 9(5).
@@ -65,7 +181,9 @@
                 02 fc_heure_debut PIC 9(2).
                 02 fc_id_groupe PIC 9(5).
                 02 fc_id_scene PIC 9(2).
-        
+                02 fc_duree PIC 9(2).
+                02 fc_edition PIC 9(4).
+
         FD futilisateurs.
         01 tamp_futilisateurs.
                 02 fu_id PIC 9(5).
@@ -73,13 +191,190 @@
                 02 fu_prenom PIC A(30).
                 02 fu_role PIC 9(2).
                 02 fu_mot_de_passe PIC X(30).
-        
+                02 fu_tentatives PIC 9(2).
+                02 fu_bloque PIC X(1).
+                02 fu_date_blocage PIC 9(8).
+                02 fu_heure_blocage PIC 9(8).
+                02 fu_edition PIC 9(4).
+
+        FD faudit.
+        01 tamp_faudit.
+                02 ad_fu_id PIC 9(5).
+                02 ad_type PIC X(10).
+                02 ad_operation PIC X(12).
+                02 ad_cible PIC 9(5).
+                02 ad_date PIC 9(8).
+                02 ad_heure PIC 9(8).
+
+        FD ferreurs.
+        01 tamp_ferreurs.
+                02 er_fichier PIC X(15).
+                02 er_operation PIC X(12).
+                02 er_code PIC 9(2).
+                02 er_date PIC 9(8).
+                02 er_heure PIC 9(8).
+
+        FD fbillets.
+        01 tamp_fbillets.
+                02 bi_id PIC 9(5).
+                02 bi_id_concert PIC 9(5).
+                02 bi_prix PIC 9(4)V99.
+
+        FD ffichetech.
+        01 tamp_ffichetech.
+                02 ft_id_groupe PIC 9(5).
+                02 ft_puissance PIC 9(4).
+                02 ft_nb_moniteurs PIC 9(2).
+                02 ft_batterie_fournie PIC X(1).
+                02 ft_backline PIC A(60).
+
+        FD fsponsors.
+        01 tamp_fsponsors.
+                02 sp_id PIC 9(5).
+                02 sp_id_scene PIC 9(2).
+                02 sp_nom PIC A(30).
+                02 sp_montant PIC 9(7)V99.
+                02 sp_contact PIC A(30).
+
+        FD fstock.
+        01 tamp_fstock.
+                02 st_id PIC 9(5).
+                02 st_id_groupe PIC 9(5).
+                02 st_nom PIC A(30).
+                02 st_quantite PIC 9(5).
+                02 st_prix PIC 9(4)V99.
+
+        FD faccreds.
+        01 tamp_faccreds.
+                02 ac_fu_id PIC 9(5).
+                02 ac_niveau PIC A(10).
+                02 ac_zone_backstage PIC X(1).
+                02 ac_zone_photo PIC X(1).
+                02 ac_zone_vip PIC X(1).
+
+        FD fshifts.
+        01 tamp_fshifts.
+                02 sh_id PIC 9(5).
+                02 sh_fu_id PIC 9(5).
+                02 sh_jour PIC A(30).
+                02 sh_heure_debut PIC 9(2).
+                02 sh_heure_fin PIC 9(2).
+                02 sh_poste PIC A(20).
+
+        FD fincidents.
+        01 tamp_fincidents.
+                02 in_id PIC 9(5).
+                02 in_fs_id PIC 9(2).
+                02 in_fc_id PIC 9(5).
+                02 in_jour PIC A(30).
+                02 in_heure_debut PIC 9(2).
+                02 in_heure_fin PIC 9(2).
+                02 in_motif PIC A(40).
+                02 in_statut PIC X(1).
+
+        FD fhospitalite.
+        01 tamp_fhospitalite.
+                02 ho_id_groupe PIC 9(5).
+                02 ho_nb_repas PIC 9(3).
+                02 ho_regime PIC A(40).
+                02 ho_nb_invites PIC 9(3).
+                02 ho_heure_arrivee PIC 9(2).
+
+        FD ffees.
+        01 tamp_ffees.
+                02 fe_id_groupe PIC 9(5).
+                02 fe_cachet PIC 9(6)V99.
+                02 fe_statut_paiement PIC X(10).
+
+        FD fcampings.
+        01 tamp_fcampings.
+                02 ca_id PIC 9(2).
+                02 ca_nom PIC A(30).
+                02 ca_capacite PIC 9(6).
+                02 ca_emis PIC 9(6).
+
+        FD fpreferences.
+        01 tamp_fpreferences.
+                02 pr_id PIC 9(5).
+                02 pr_id_groupe PIC 9(5).
+                02 pr_rang PIC 9(1).
+                02 pr_jour PIC A(30).
+                02 pr_heure_debut PIC 9(2).
+                02 pr_id_scene PIC 9(2).
+
+        FD fexportcsv.
+        01 tamp_fexportcsv PIC X(150).
+
+        FD fedition.
+        01 tamp_fedition PIC 9(4).
+
+        FD farchivescenes.
+        01 tamp_farchivescenes.
+                02 as_id PIC 9(2).
+                02 as_nom PIC A(30).
+                02 as_nb_place PIC 9(6).
+                02 as_genre PIC A(30).
+                02 as_id_utilisateur PIC 9(5).
+                02 as_rang_min PIC A(1).
+                02 as_edition PIC 9(4).
+
+        FD farchivegroupes.
+        01 tamp_farchivegroupes PIC X(116).
+
+        FD farchiveconcerts.
+        01 tamp_farchiveconcerts.
+                02 ac_id PIC 9(5).
+                02 ac_jour PIC A(30).
+                02 ac_heure_debut PIC 9(2).
+                02 ac_id_groupe PIC 9(5).
+                02 ac_id_scene PIC 9(2).
+                02 ac_duree PIC 9(2).
+                02 ac_edition PIC 9(4).
+
+        FD fimportconcerts.
+        01 tamp_fimportconcerts.
+                02 imc_jour PIC A(9).
+                02 imc_heure_debut PIC 9(2).
+                02 imc_id_groupe PIC 9(5).
+                02 imc_id_scene PIC 9(2).
+                02 FILLER PIC X(62).
+
+        FD fimportgroupes.
+        01 tamp_fimportgroupes.
+                02 img_nom PIC A(30).
+                02 img_genre PIC A(30).
+                02 img_nationalite PIC A(30).
+                02 img_rang PIC A(1).
+                02 FILLER PIC X(9).
+
         WORKING-STORAGE SECTION.
         77 cr_fscenes PIC 9(2).
         77 cr_fgroupes PIC 9(2).
         77 cr_fconcerts PIC 9(2).
         77 cr_futilisateurs PIC 9(2).
+        77 cr_faudit PIC 9(2).
+        77 cr_ferreurs PIC 9(2).
+        77 cr_fbillets PIC 9(2).
+        77 cr_ffichetech PIC 9(2).
+        77 cr_fsponsors PIC 9(2).
+        77 cr_fstock PIC 9(2).
+        77 cr_faccreds PIC 9(2).
+        77 cr_fshifts PIC 9(2).
+        77 cr_fincidents PIC 9(2).
+        77 cr_fhospitalite PIC 9(2).
+        77 cr_ffees PIC 9(2).
+        77 cr_fcampings PIC 9(2).
+        77 cr_fpreferences PIC 9(2).
+        77 cr_fexportcsv PIC 9(2).
+        77 cr_fimportconcerts PIC 9(2).
+        77 cr_fimportgroupes PIC 9(2).
+        77 cr_fedition PIC 9(2).
+        77 cr_farchivescenes PIC 9(2).
+        77 cr_farchivegroupes PIC 9(2).
+        77 cr_farchiveconcerts PIC 9(2).
+
         77 Wfin PIC 9.
+        77 Wfin2 PIC 9.
         77 Wtrouve PIC 9.
         77 Wchoix PIC 9.
         77 WidUtilisateur PIC 9(5).
@@ -94,7 +389,7 @@
         77 Wmot_de_passeUtilisateur PIC X(30).
         77 WidScene PIC 9(2).
         77 Wgenre PIC A(30).
-        
+
         77 Wid PIC 9(2).
         77 Wnom PIC A(30).
         77 Wnat PIC A(30).
@@ -105,7 +400,7 @@
         77 WgC PIC 9(3)V99.
         77 WgTotal PIC 9(3).
         77 Wcent PIC 9(3).
-        
+
         77 WidConcert PIC 9(5).
         77 WjourConcert PIC A(30).
         77 Wi PIC 9(2).
@@ -113,57 +408,240 @@
         77 WparamJour PIC A(30).
         77 WheureDebut PIC 9(2).
         77 WparamGenre PIC A(30).
-        
+
         77 WtypeSearch PIC 9.
-        
-        77 WidGroupe PIC 9(2).
-        
+
+        77 WidGroupe PIC 9(5).
+
         77 Wcompteur PIC 9(4).
-        
+
         77 Wajoutpossible PIC 9(1).
-        
+
         77 WsA PIC 9(2).
-        
+
+      *>----zone de travail date/heure systeme----
+        77 WdateJour PIC 9(8).
+        77 WheureJour PIC 9(8).
+
+      *>----zone de travail annulation/modification de concert----
+        77 WidConcertCible PIC 9(5).
+        77 WchampAModifier PIC 9(1).
+        77 WnouvelleValeurNum PIC 9(2).
+        77 WnouvelleValeurTxt PIC A(30).
+        77 WeditionConcertCible PIC 9(4).
+
+      *>----zone de travail recherche de concert----
+        77 WparamNomGroupe PIC A(30).
+
+      *>----zone de travail statistiques/occupation----
+        77 WnbCreneauxRemplis PIC 9(2).
+        77 WnbCreneauxTotal PIC 9(2) VALUE 07.
+        77 WtauxOccupation PIC 9(3)V99.
+
+      *>----zone de travail billeterie----
+        77 WidBillet PIC 9(5).
+        77 WidConcertBillet PIC 9(5).
+        77 WtotalBillets PIC 9(6).
+        77 WplaceScene PIC 9(6).
+
+      *>----zone de travail mot de passe----
+        77 WancienMotDePasse PIC X(30).
+        77 WnouveauMotDePasse PIC X(30).
+
+      *>----zone de travail sponsors / stock / accreditations----
+        77 WidSponsor PIC 9(5).
+        77 WidStock PIC 9(5).
+        77 WqteVendue PIC 9(5).
+
+      *>----zone de travail benevoles / incidents / hospitalite----
+        77 WidShift PIC 9(5).
+        77 WidIncident PIC 9(5).
+
+      *>----zone de travail preferences de groupe----
+        77 WidPreference PIC 9(5).
+
+      *>----zone de travail cachets/finances----
+        77 WtotalCachets PIC 9(8)V99.
+
+      *>----zone de travail conflits de creneau (concert)----
+        77 WconflitCreneau PIC 9(1).
+        77 WincidentCreneau PIC 9(1).
+        77 WdureeConcert PIC 9(2).
+        77 WnouvelleFin PIC 9(2).
+        77 WexistanteFin PIC 9(2).
+        77 WseuilSurcapacite PIC 9(6) VALUE 010000.
+        77 WrangMinScene PIC A(1).
+        77 Wj PIC 9(2).
+
+      *>----zone de travail repartition rang/genre----
+        77 WgenreCourant PIC A(30).
+
+      *>----zone de travail verrouillage de compte----
+        77 WcooldownMinutes PIC 9(3) VALUE 015.
+        77 WminutesEcoulees PIC 9(5).
+        77 Wcompteverrouille PIC 9(1).
+        77 WheureJourHH PIC 9(2).
+        77 WheureJourMM PIC 9(2).
+        77 WheureBlocageHH PIC 9(2).
+        77 WheureBlocageMM PIC 9(2).
+
+      *>----zone de travail import/export en masse----
+        77 WligneOk PIC 9(4).
+        77 WligneRejet PIC 9(4).
+
+      *>----edition/annee du festival en cours----
+        77 WeditionCourante PIC 9(4) VALUE 2026.
+        77 WreponseConfirmation PIC A(1).
+
+      *>----zone de travail consultation des archives----
+        77 WidEditionRecherche PIC 9(4).
+
+      *>----bareme des cachets, par rang de groupe (configurable)----
+        77 WbaremeRangA PIC 9(6) VALUE 005000.
+        77 WbaremeRangB PIC 9(6) VALUE 002000.
+        77 WbaremeRangC PIC 9(6) VALUE 000500.
+        77 WbaremeApplicable PIC 9(6).
+
         PROCEDURE DIVISION.
-        
+
         OPEN I-O fgroupes
         IF cr_fgroupes = 35 THEN
                 OPEN OUTPUT fgroupes
         END-IF
         CLOSE fgroupes
-        
+
         OPEN I-O fscenes
         IF cr_fscenes = 35 THEN
                 OPEN OUTPUT fscenes
         END-IF
         CLOSE fscenes
-        
+
         OPEN I-O fconcerts
         IF cr_fconcerts = 35 THEN
                 OPEN OUTPUT fconcerts
         END-IF
         CLOSE fconcerts
-        
+
         OPEN I-O futilisateurs
         IF cr_futilisateurs = 35 THEN
                 OPEN OUTPUT futilisateurs
-                
+
                 MOVE 00001 TO fu_id
                 MOVE "Barbaud" TO fu_nom
                 MOVE "Benjamin" TO fu_prenom
                 MOVE 03 TO fu_role
                 MOVE "h3llf3st" TO fu_mot_de_passe
-                
+                MOVE 0 TO fu_tentatives
+                MOVE "N" TO fu_bloque
+                MOVE 0 TO fu_date_blocage
+                MOVE 0 TO fu_heure_blocage
+                MOVE WeditionCourante TO fu_edition
+
                 WRITE tamp_futilisateurs
                 END-WRITE
-                
+
         END-IF
         CLOSE futilisateurs
-        
+
+        OPEN I-O fbillets
+        IF cr_fbillets = 35 THEN
+                OPEN OUTPUT fbillets
+        END-IF
+        CLOSE fbillets
+
+        OPEN I-O ffichetech
+        IF cr_ffichetech = 35 THEN
+                OPEN OUTPUT ffichetech
+        END-IF
+        CLOSE ffichetech
+
+        OPEN I-O fsponsors
+        IF cr_fsponsors = 35 THEN
+                OPEN OUTPUT fsponsors
+        END-IF
+        CLOSE fsponsors
+
+        OPEN I-O fstock
+        IF cr_fstock = 35 THEN
+                OPEN OUTPUT fstock
+        END-IF
+        CLOSE fstock
+
+        OPEN I-O faccreds
+        IF cr_faccreds = 35 THEN
+                OPEN OUTPUT faccreds
+        END-IF
+        CLOSE faccreds
+
+        OPEN I-O fshifts
+        IF cr_fshifts = 35 THEN
+                OPEN OUTPUT fshifts
+        END-IF
+        CLOSE fshifts
+
+        OPEN I-O fincidents
+        IF cr_fincidents = 35 THEN
+                OPEN OUTPUT fincidents
+        END-IF
+        CLOSE fincidents
+
+        OPEN I-O fhospitalite
+        IF cr_fhospitalite = 35 THEN
+                OPEN OUTPUT fhospitalite
+        END-IF
+        CLOSE fhospitalite
+
+        OPEN I-O ffees
+        IF cr_ffees = 35 THEN
+                OPEN OUTPUT ffees
+        END-IF
+        CLOSE ffees
+
+        OPEN I-O fcampings
+        IF cr_fcampings = 35 THEN
+                OPEN OUTPUT fcampings
+        END-IF
+        CLOSE fcampings
+
+        OPEN I-O fpreferences
+        IF cr_fpreferences = 35 THEN
+                OPEN OUTPUT fpreferences
+        END-IF
+        CLOSE fpreferences
+
+      *>----recupere l'edition courante du festival, ou l'initialise----
+      *>----au premier lancement (voir ROLLOVER_EDITION pour le----
+      *>----passage a l'edition suivante)----
+        OPEN INPUT fedition
+        IF cr_fedition = 35 THEN
+                OPEN OUTPUT fedition
+                WRITE tamp_fedition FROM WeditionCourante
+                END-WRITE
+                CLOSE fedition
+        ELSE
+                READ fedition INTO WeditionCourante
+                END-READ
+                CLOSE fedition
+        END-IF
+
         PERFORM MENUCHOIX
-        
+
         STOP RUN.
         COPY "groupe_10_menu.cpy".
+        COPY "groupe_10_audit.cpy".
+        COPY "groupe_10_erreur.cpy".
+        COPY "groupe_10_billet.cpy".
+        COPY "groupe_10_fiche_technique.cpy".
+        COPY "groupe_10_sponsor.cpy".
+        COPY "groupe_10_stock.cpy".
+        COPY "groupe_10_accreditation.cpy".
+        COPY "groupe_10_benevole.cpy".
+        COPY "groupe_10_incident.cpy".
+        COPY "groupe_10_hospitalite.cpy".
+        COPY "groupe_10_cachet.cpy".
+        COPY "groupe_10_camping.cpy".
+        COPY "groupe_10_preference.cpy".
+        COPY "groupe_10_batch.cpy".
         COPY "groupe_10_utilisateur.cpy".
         COPY "groupe_10_connexion.cpy".
         COPY "groupe_10_scene.cpy".
